@@ -0,0 +1,238 @@
+000010 IDENTIFICATION              DIVISION.
+000020 PROGRAM-ID.                 CS108.
+000030 AUTHOR.                     J. R. CASSEL.
+000040 INSTALLATION.               SIGER - DEPTO DE DESENVOLVIMENTO.
+000050 DATE-WRITTEN.               09/08/2026.
+000060 DATE-COMPILED.              09/08/2026.
+000070*****************************************************************
+000080*                                                                *
+000090*    CS108 - PREPROCESSOR OPTION OVERRIDE MAINTENANCE/REPORT    *
+000100*                                                                *
+000110*    EVERY PROGRAM IS COMPILED WITH THE SAME FIXED SET OF        *
+000120*    PREPROCESSOR SWITCHES ( -CPN -SPN -SCO -MSI -VNP -WAR       *
+000130*    -WES -CEM ).  THIS PROGRAM MAINTAINS A REGISTRY OF PER-     *
+000140*    PROGRAM OVERRIDES OF THOSE SWITCHES (APPLYING ADD/CHANGE/   *
+000150*    DELETE TRANSACTIONS AGAINST THE REGISTRY MASTER) AND THEN   *
+000160*    WRITES A COMPLIANCE REPORT SHOWING, FOR EACH REGISTERED     *
+000170*    PROGRAM, WHICH SWITCHES IT ACTUALLY RUNS WITH VERSUS THE    *
+000180*    SHOP DEFAULT.                                               *
+000190*                                                                *
+000200*    MODIFICATION HISTORY                                       *
+000210*    ----------------------                                     *
+000220*    DATE       INIT DESCRIPTION                                *
+000230*    ---------- ---- -------------------------------------------*
+000240*    2026-08-09 JRC  ORIGINAL PROGRAM.                          *
+000250*                                                                *
+000260*****************************************************************
+000270 ENVIRONMENT                 DIVISION.
+000280 CONFIGURATION               SECTION.
+000290 SPECIAL-NAMES.
+000300     DECIMAL-POINT IS COMMA.
+000310 INPUT-OUTPUT                SECTION.
+000320 FILE-CONTROL.
+000330     SELECT CS108-TXN-FILE   ASSIGN TO CS108TXN
+000340                             ORGANIZATION IS LINE SEQUENTIAL
+000350                             FILE STATUS IS WS-TXN-STATUS.
+000360
+000370     SELECT CS108-REG-FILE   ASSIGN TO CS108REG
+000380                             ORGANIZATION IS INDEXED
+000390                             ACCESS MODE IS DYNAMIC
+000400                             RECORD KEY IS CS1-OPTR-PROGRAM-NAME
+000405                                 IN CS108-REG-REC
+000410                             FILE STATUS IS WS-REG-STATUS.
+000420
+000430     SELECT CS108-RPT-FILE   ASSIGN TO CS108RPT
+000440                             ORGANIZATION IS LINE SEQUENTIAL
+000450                             FILE STATUS IS WS-RPT-STATUS.
+000460
+000470 DATA                        DIVISION.
+000480 FILE                        SECTION.
+000490 FD  CS108-TXN-FILE
+000500     RECORDING MODE IS F.
+000510 01  CS108-TXN-REC.
+000520     05  TXN-CODE            PIC X(01).
+000530         88  TXN-IS-ADD          VALUE 'A'.
+000540         88  TXN-IS-CHANGE       VALUE 'C'.
+000550         88  TXN-IS-DELETE       VALUE 'D'.
+000570     COPY CS1OPTR.
+000580
+000590 FD  CS108-REG-FILE
+000600     RECORDING MODE IS F.
+000610 01  CS108-REG-REC.
+000620     COPY CS1OPTR.
+000630
+000640 FD  CS108-RPT-FILE
+000650     RECORDING MODE IS F.
+000660 01  CS108-RPT-REC           PIC X(100).
+000670
+000680 WORKING-STORAGE             SECTION.
+000690 01  WS-SWITCHES.
+000700     05  WS-TXN-STATUS       PIC X(02)      VALUE SPACES.
+000710         88  WS-TXN-OK           VALUE '00'.
+000720     05  WS-REG-STATUS       PIC X(02)      VALUE SPACES.
+000730         88  WS-REG-OK           VALUE '00'.
+000740     05  WS-RPT-STATUS       PIC X(02)      VALUE SPACES.
+000750         88  WS-RPT-OK           VALUE '00'.
+000760     05  WS-TXN-EOF-SW       PIC X(01)      VALUE 'N'.
+000770         88  WS-TXN-EOF-YES      VALUE 'Y'.
+000780     05  WS-REG-EOF-SW       PIC X(01)      VALUE 'N'.
+000790         88  WS-REG-EOF-YES      VALUE 'Y'.
+000800*
+000810 01  WS-SHOP-DEFAULT         PIC X(08)      VALUE 'YYYYYYYY'.
+000820 01  WS-SHOP-DEFAULT-TABLE REDEFINES WS-SHOP-DEFAULT.
+000830     05  WS-DFLT-SWITCH      PIC X(01)      OCCURS 8 TIMES.
+000840*
+000850 01  WS-REG-SWITCH-TABLE REDEFINES CS108-REG-REC.
+000860     05  FILLER              PIC X(08).
+000870     05  WS-REG-SWITCH       PIC X(01)      OCCURS 8 TIMES.
+000880     05  FILLER              PIC X(50).
+000890*
+000900 01  WS-SWITCH-NAMES.
+000910     05  FILLER              PIC X(04) VALUE '-CPN'.
+000920     05  FILLER              PIC X(04) VALUE '-SPN'.
+000930     05  FILLER              PIC X(04) VALUE '-SCO'.
+000940     05  FILLER              PIC X(04) VALUE '-MSI'.
+000950     05  FILLER              PIC X(04) VALUE '-VNP'.
+000960     05  FILLER              PIC X(04) VALUE '-WAR'.
+000970     05  FILLER              PIC X(04) VALUE '-WES'.
+000980     05  FILLER              PIC X(04) VALUE '-CEM'.
+000990 01  WS-SWITCH-NAME-TABLE REDEFINES WS-SWITCH-NAMES.
+001000     05  WS-SWITCH-NAME      PIC X(04)      OCCURS 8 TIMES.
+001010*
+001020 01  WS-SUB                  PIC 9(02)      COMP   VALUE ZERO.
+001030 01  WS-APPLIED-LINE         PIC X(80)      VALUE SPACES.
+001040 01  WS-APPLIED-POS          PIC 9(03)      COMP   VALUE ZERO.
+001050*
+001060 01  WS-HEADING-1            PIC X(70)      VALUE
+001070     'CS108 - PREPROCESSOR OPTION OVERRIDE COMPLIANCE REPORT'.
+001080 01  WS-HEADING-2.
+001090     05  FILLER              PIC X(10) VALUE 'PROGRAM'.
+001100     05  FILLER              PIC X(60) VALUE 'SWITCHES APPLIED'.
+001110 01  WS-DETAIL-LINE.
+001120     05  DL-PROGRAM          PIC X(10).
+001130     05  DL-APPLIED          PIC X(80).
+001140*
+001150 PROCEDURE                   DIVISION.
+001160*
+001170 0000-MAINLINE.
+001180     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001190     PERFORM 2000-APPLY-TXNS THRU 2000-APPLY-TXNS-EXIT
+001200         UNTIL WS-TXN-EOF-YES.
+001210     PERFORM 3000-BUILD-REPORT THRU 3000-BUILD-REPORT-EXIT.
+001220     PERFORM 8000-FINISH THRU 8000-FINISH-EXIT.
+001230     STOP RUN.
+001240*
+001250 1000-INITIALIZE.
+001260     OPEN INPUT CS108-TXN-FILE.
+001270     IF NOT WS-TXN-OK
+001280         DISPLAY 'CS108 - CANNOT OPEN OVERRIDE TRANSACTIONS'
+001290         STOP RUN
+001300     END-IF.
+001310     OPEN I-O CS108-REG-FILE.
+001320     IF NOT WS-REG-OK
+001330         OPEN OUTPUT CS108-REG-FILE
+001340         CLOSE CS108-REG-FILE
+001350         OPEN I-O CS108-REG-FILE
+001360     END-IF.
+001370 1000-INITIALIZE-EXIT.
+001380     EXIT.
+001390*
+001400 2000-APPLY-TXNS.
+001410     READ CS108-TXN-FILE
+001420         AT END
+001430             SET WS-TXN-EOF-YES  TO TRUE
+001440             GO TO 2000-APPLY-TXNS-EXIT
+001450     END-READ.
+001460     MOVE CS1-OPTR-PROGRAM-NAME IN CS108-TXN-REC
+001461                             TO CS1-OPTR-PROGRAM-NAME
+001462                                IN CS108-REG-REC.
+001463     MOVE CS1-OPTR-SWITCHES  IN CS108-TXN-REC
+001464                             TO CS1-OPTR-SWITCHES
+001465                                IN CS108-REG-REC.
+001466     MOVE CS1-OPTR-REASON    IN CS108-TXN-REC
+001467                             TO CS1-OPTR-REASON
+001468                                IN CS108-REG-REC.
+001470     EVALUATE TRUE
+001480         WHEN TXN-IS-ADD
+001490             WRITE CS108-REG-REC
+001491             IF NOT WS-REG-OK
+001492                 DISPLAY 'CS108 - ADD FAILED, STATUS '
+001493                     WS-REG-STATUS ' PGM: '
+001494                     CS1-OPTR-PROGRAM-NAME IN CS108-TXN-REC
+001495             END-IF
+001500         WHEN TXN-IS-CHANGE
+001510             REWRITE CS108-REG-REC
+001511             IF NOT WS-REG-OK
+001512                 DISPLAY 'CS108 - CHANGE FAILED, STATUS '
+001513                     WS-REG-STATUS ' PGM: '
+001514                     CS1-OPTR-PROGRAM-NAME IN CS108-TXN-REC
+001515             END-IF
+001520         WHEN TXN-IS-DELETE
+001530             DELETE CS108-REG-FILE RECORD
+001531             IF NOT WS-REG-OK
+001532                 DISPLAY 'CS108 - DELETE FAILED, STATUS '
+001533                     WS-REG-STATUS ' PGM: '
+001534                     CS1-OPTR-PROGRAM-NAME IN CS108-TXN-REC
+001535             END-IF
+001540         WHEN OTHER
+001550             DISPLAY 'CS108 - UNKNOWN TXN CODE: ' TXN-CODE
+001560     END-EVALUATE.
+001570 2000-APPLY-TXNS-EXIT.
+001580     EXIT.
+001590*
+001600 3000-BUILD-REPORT.
+001610     OPEN OUTPUT CS108-RPT-FILE.
+001620     MOVE WS-HEADING-1       TO CS108-RPT-REC.
+001630     WRITE CS108-RPT-REC.
+001640     MOVE SPACES             TO CS108-RPT-REC.
+001650     WRITE CS108-RPT-REC.
+001660     MOVE WS-HEADING-2       TO CS108-RPT-REC.
+001670     WRITE CS108-RPT-REC.
+001680     CLOSE CS108-REG-FILE.
+001690     OPEN INPUT CS108-REG-FILE.
+001700     MOVE 'N'                TO WS-REG-EOF-SW.
+001710     PERFORM 3100-REPORT-ONE-PROGRAM
+001720         THRU 3100-REPORT-ONE-PROGRAM-EXIT
+001730         UNTIL WS-REG-EOF-YES.
+001740     CLOSE CS108-REG-FILE.
+001750     OPEN I-O CS108-REG-FILE.
+001760 3000-BUILD-REPORT-EXIT.
+001770     EXIT.
+001780*
+001790 3100-REPORT-ONE-PROGRAM.
+001800     READ CS108-REG-FILE NEXT RECORD
+001810         AT END
+001820             SET WS-REG-EOF-YES  TO TRUE
+001830             GO TO 3100-REPORT-ONE-PROGRAM-EXIT
+001840     END-READ.
+001850     MOVE SPACES             TO WS-APPLIED-LINE.
+001860     MOVE 1                  TO WS-APPLIED-POS.
+001870     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 8
+001880         PERFORM 3200-APPEND-SWITCH
+001890             THRU 3200-APPEND-SWITCH-EXIT
+001900     END-PERFORM.
+001910     MOVE SPACES             TO WS-DETAIL-LINE.
+001920     MOVE CS1-OPTR-PROGRAM-NAME IN CS108-REG-REC
+001921                             TO DL-PROGRAM.
+001930     MOVE WS-APPLIED-LINE    TO DL-APPLIED.
+001940     MOVE WS-DETAIL-LINE     TO CS108-RPT-REC.
+001950     WRITE CS108-RPT-REC.
+001960 3100-REPORT-ONE-PROGRAM-EXIT.
+001970     EXIT.
+001980*
+001990 3200-APPEND-SWITCH.
+002000     IF WS-REG-SWITCH (WS-SUB) NOT = SPACE
+002010         AND WS-REG-SWITCH (WS-SUB) NOT = WS-DFLT-SWITCH (WS-SUB)
+002020         STRING WS-SWITCH-NAME (WS-SUB) DELIMITED BY SIZE
+002030             '(OVR) ' DELIMITED BY SIZE
+002040             INTO WS-APPLIED-LINE
+002050             WITH POINTER WS-APPLIED-POS
+002060         END-STRING
+002070     END-IF.
+002080 3200-APPEND-SWITCH-EXIT.
+002090     EXIT.
+002100*
+002110 8000-FINISH.
+002120     CLOSE CS108-TXN-FILE CS108-REG-FILE CS108-RPT-FILE.
+002130 8000-FINISH-EXIT.
+002140     EXIT.
