@@ -0,0 +1,42 @@
+000010 IDENTIFICATION              DIVISION.
+000020 PROGRAM-ID.                 CS100M.
+000030 AUTHOR.                     J. R. CASSEL.
+000040 INSTALLATION.               SIGER - DEPTO DE DESENVOLVIMENTO.
+000050 DATE-WRITTEN.               09/08/2026.
+000060 DATE-COMPILED.              09/08/2026.
+000070*****************************************************************
+000080*                                                                *
+000090*    CS100M - CS100 BATCH-REPORT DRIVER                          *
+000100*                                                                *
+000110*    CS100 ITSELF TAKES LK-CS100-INTERFACE AS A USING PARAMETER, *
+000120*    SO IT CAN ONLY EVER RUN AS A CALLED SUBPROGRAM AND CANNOT   *
+000130*    BE A JOB STEP'S OWN ENTRY POINT.  THIS TINY DRIVER IS THAT  *
+000140*    ENTRY POINT: IT BUILDS LK-CS100-INTERFACE WITH NO CALLER    *
+000150*    IDENTITY SUPPLIED, CALLS CS100, AND STOPS.  WITH            *
+000160*    LK-CALLER-FLAG LEFT AT ITS SPACE DEFAULT, CS100 TAKES ITS   *
+000170*    BATCH-REPORT PATH AND WRITES THE EFFECTIVE-SETTING REPORT   *
+000180*    INSTEAD OF LOOKING UP A SINGLE PROGRAM NAME.  RUN THIS FROM *
+000190*    JCL AS EXEC PGM=CS100M.                                     *
+000200*                                                                *
+000210*    MODIFICATION HISTORY                                       *
+000220*    ----------------------                                     *
+000230*    DATE       INIT DESCRIPTION                                *
+000240*    ---------- ---- -------------------------------------------*
+000250*    2026-08-09 JRC  ORIGINAL PROGRAM.                          *
+000260*                                                                *
+000270*****************************************************************
+000280 ENVIRONMENT                 DIVISION.
+000290 CONFIGURATION               SECTION.
+000300 SPECIAL-NAMES.
+000310     DECIMAL-POINT IS COMMA.
+000320 DATA                        DIVISION.
+000330 WORKING-STORAGE             SECTION.
+000340 01  WS-CS100-INTERFACE.
+000350     COPY CS1PRMI.
+000360 PROCEDURE                   DIVISION.
+000370*
+000380 0000-MAINLINE.
+000390     MOVE SPACES             TO LK-CALLER-FLAG.
+000400     MOVE SPACES             TO LK-PROGRAM-NAME.
+000410     CALL 'CS100'            USING WS-CS100-INTERFACE.
+000420     STOP RUN.
