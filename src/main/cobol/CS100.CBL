@@ -0,0 +1,184 @@
+000010 IDENTIFICATION              DIVISION.
+000020 PROGRAM-ID.                 CS100.
+000030 AUTHOR.                     J. R. CASSEL.
+000040 INSTALLATION.               SIGER - DEPTO DE DESENVOLVIMENTO.
+000050 DATE-WRITTEN.               09/08/2026.
+000060 DATE-COMPILED.              09/08/2026.
+000070*****************************************************************
+000080*                                                                *
+000090*    CS100 - RUNTIME OBJECT-ORIENTATION FLAG SERVICE             *
+000100*                                                                *
+000110*    W78-ORIOBJ WAS PREVIOUSLY BAKED INTO EACH PROGRAM AT        *
+000120*    COMPILE TIME BY THE >>SET CONSTANT DIRECTIVE INSIDE         *
+000130*    CONFIGOO.CPY.  THIS PROGRAM LETS A CALLING PROGRAM ASK,     *
+000140*    AT EXECUTION TIME, WHETHER OBJECT-ORIENTED BEHAVIOR SHOULD  *
+000150*    BE ON FOR ITS OWN PROGRAM NAME, BY LOOKING THE NAME UP IN   *
+000160*    THE CS1-PARM-FILE PARAMETER FILE INSTEAD.  A PROGRAM THAT   *
+000170*    HAS NO ENTRY IN THE PARAMETER FILE FALLS BACK TO THE        *
+000180*    SHOP-WIDE DEFAULT CARRIED IN WS-DEFAULT-ORIOBJ, SO A        *
+000190*    MISSING PARAMETER FILE NEVER TAKES A PROGRAM DOWN.          *
+000200*                                                                *
+000210*    CALLED WITH LK-CALLER-FLAG NOT SET TO 'Y' IT ALSO LOADS THE *
+000220*    WHOLE PARAMETER FILE AND WRITES A REPORT OF THE EFFECTIVE   *
+000230*    SETTING PER PROGRAM, FOR USE WHEN AUDITING A TOGGLE BEFORE  *
+000240*    A NIGHTLY RUN.  THIS BATCH-REPORT MODE IS REACHED FROM JCL  *
+000241*    THROUGH THE CS100M DRIVER (EXEC PGM=CS100M), WHICH CALLS    *
+000242*    CS100 WITH LK-CALLER-FLAG SPACE, SINCE CS100 ITSELF TAKES   *
+000243*    A USING PARAMETER AND SO CANNOT BE THE JOB STEP'S OWN       *
+000244*    ENTRY POINT.                                                *
+000250*                                                                *
+000260*    MODIFICATION HISTORY                                       *
+000270*    ----------------------                                     *
+000280*    DATE       INIT DESCRIPTION                                *
+000290*    ---------- ---- -------------------------------------------*
+000300*    2026-08-09 JRC  ORIGINAL PROGRAM.                          *
+000305*    2026-08-09 JRC  STANDALONE-VS-SERVICE MODE NOW DRIVEN BY    *
+000306*                    THE EXPLICIT LK-CALLER-FLAG INSTEAD OF      *
+000307*                    TESTING LK-PROGRAM-NAME FOR SPACES.         *
+000308*    2026-08-09 JRC  ADDED CS100M DRIVER SO THE BATCH-REPORT     *
+000309*                    MODE HAS AN ACTUAL JCL ENTRY POINT; MOVED   *
+000310*                    THE SHARED LINKAGE LAYOUT TO CS1PRMI.CPY.   *
+000311*                                                                *
+000320*****************************************************************
+000330 ENVIRONMENT                 DIVISION.
+000340 CONFIGURATION               SECTION.
+000350 SPECIAL-NAMES.
+000360     DECIMAL-POINT IS COMMA.
+000370 INPUT-OUTPUT                SECTION.
+000380 FILE-CONTROL.
+000390     SELECT CS100-PARM-FILE  ASSIGN TO CS100PRM
+000400                             ORGANIZATION IS LINE SEQUENTIAL
+000410                             FILE STATUS IS WS-PARM-STATUS.
+000420
+000430     SELECT CS100-RPT-FILE   ASSIGN TO CS100RPT
+000440                             ORGANIZATION IS LINE SEQUENTIAL
+000450                             FILE STATUS IS WS-RPT-STATUS.
+000460
+000470 DATA                        DIVISION.
+000480 FILE                        SECTION.
+000490 FD  CS100-PARM-FILE
+000500     RECORDING MODE IS F.
+000510 01  CS100-PARM-REC.
+000520     COPY CS1PARM.
+000530
+000540 FD  CS100-RPT-FILE
+000550     RECORDING MODE IS F.
+000560 01  CS100-RPT-REC           PIC X(80).
+000570
+000580 WORKING-STORAGE             SECTION.
+000590 01  WS-SWITCHES.
+000600     05  WS-PARM-STATUS      PIC X(02)      VALUE SPACES.
+000610         88  WS-PARM-OK          VALUE '00'.
+000620         88  WS-PARM-EOF         VALUE '10'.
+000630     05  WS-RPT-STATUS       PIC X(02)      VALUE SPACES.
+000640         88  WS-RPT-OK           VALUE '00'.
+000650     05  WS-EOF-SW           PIC X(01)      VALUE 'N'.
+000660         88  WS-EOF-YES          VALUE 'Y'.
+000670*
+000680 01  WS-DEFAULT-ORIOBJ       PIC X(01)      VALUE 'N'.
+000690*
+000700 01  WS-TABLE-COUNTERS.
+000710     05  WS-PARM-COUNT       PIC 9(04)      COMP   VALUE ZERO.
+000720     05  WS-TABLE-IX         PIC 9(04)      COMP   VALUE ZERO.
+000730     05  WS-MAX-PARMS        PIC 9(04)      COMP   VALUE 500.
+000740*
+000750 01  WS-PARM-TABLE.
+000760     05  WS-PARM-ENTRY       OCCURS 500 TIMES
+000770                             INDEXED BY WS-PARM-IX.
+000780         10  WS-TBL-PROGRAM  PIC X(08).
+000790         10  WS-TBL-ORIOBJ   PIC X(01).
+000800*
+000810 01  WS-HEADING-1.
+000820     05  FILLER              PIC X(40) VALUE
+000830         'CS100 - RUNTIME OBJECT-ORIENTATION FLAG'.
+000840 01  WS-HEADING-2.
+000850     05  FILLER              PIC X(10) VALUE 'PROGRAM'.
+000860     05  FILLER              PIC X(10) VALUE 'ORIOBJ'.
+000870     05  FILLER              PIC X(10) VALUE 'SOURCE'.
+000880 01  WS-DETAIL-LINE.
+000890     05  DL-PROGRAM          PIC X(10).
+000900     05  DL-ORIOBJ           PIC X(10).
+000910     05  DL-SOURCE           PIC X(15).
+000920*
+000930 LINKAGE                     SECTION.
+000940 01  LK-CS100-INTERFACE.
+000950     COPY CS1PRMI.
+001000*
+001010 PROCEDURE                   DIVISION USING LK-CS100-INTERFACE.
+001020*
+001030 0000-MAINLINE.
+001040     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001050     PERFORM 2000-LOOKUP-FLAG THRU 2000-LOOKUP-FLAG-EXIT.
+001060     PERFORM 3000-WRITE-REPORT THRU 3000-WRITE-REPORT-EXIT.
+001070     GOBACK.
+001080*
+001090 1000-INITIALIZE.
+001100     OPEN INPUT CS100-PARM-FILE.
+001110     IF NOT WS-PARM-OK
+001120         MOVE 04             TO LK-RETURN-CODE
+001130         GO TO 1000-INITIALIZE-EXIT
+001140     END-IF.
+001150     PERFORM 1100-LOAD-TABLE THRU 1100-LOAD-TABLE-EXIT
+001160         UNTIL WS-EOF-YES.
+001170     CLOSE CS100-PARM-FILE.
+001180 1000-INITIALIZE-EXIT.
+001190     EXIT.
+001200*
+001210 1100-LOAD-TABLE.
+001220     READ CS100-PARM-FILE
+001230         AT END
+001240             SET WS-EOF-YES  TO TRUE
+001250             GO TO 1100-LOAD-TABLE-EXIT
+001260     END-READ.
+001270     IF WS-PARM-COUNT < WS-MAX-PARMS
+001280         ADD 1               TO WS-PARM-COUNT
+001290         SET WS-PARM-IX      TO WS-PARM-COUNT
+001300         MOVE CS1-PARM-PROGRAM-NAME
+001310                             TO WS-TBL-PROGRAM (WS-PARM-IX)
+001320         MOVE CS1-PARM-ORIOBJ-FLAG
+001330                             TO WS-TBL-ORIOBJ (WS-PARM-IX)
+001340     END-IF.
+001350 1100-LOAD-TABLE-EXIT.
+001360     EXIT.
+001370*
+001380 2000-LOOKUP-FLAG.
+001390     MOVE WS-DEFAULT-ORIOBJ  TO LK-ORIOBJ-FLAG.
+001400     SET LK-USED-DEFAULT     TO TRUE.
+001410     IF LK-PROGRAM-NAME = SPACES
+001420         GO TO 2000-LOOKUP-FLAG-EXIT
+001430     END-IF.
+001440     PERFORM VARYING WS-TABLE-IX FROM 1 BY 1
+001450             UNTIL WS-TABLE-IX > WS-PARM-COUNT
+001460         IF WS-TBL-PROGRAM (WS-TABLE-IX) = LK-PROGRAM-NAME
+001470             MOVE WS-TBL-ORIOBJ (WS-TABLE-IX)
+001480                             TO LK-ORIOBJ-FLAG
+001490             SET LK-FOUND-IN-PARM   TO TRUE
+001500             GO TO 2000-LOOKUP-FLAG-EXIT
+001510         END-IF
+001520     END-PERFORM.
+001530 2000-LOOKUP-FLAG-EXIT.
+001540     EXIT.
+001550*
+001560 3000-WRITE-REPORT.
+001570     IF LK-CALLED-AS-SERVICE
+001580         GO TO 3000-WRITE-REPORT-EXIT
+001590     END-IF.
+001600     OPEN OUTPUT CS100-RPT-FILE.
+001610     MOVE WS-HEADING-1       TO CS100-RPT-REC.
+001620     WRITE CS100-RPT-REC.
+001630     MOVE SPACES             TO CS100-RPT-REC.
+001640     WRITE CS100-RPT-REC.
+001650     MOVE WS-HEADING-2       TO CS100-RPT-REC.
+001660     WRITE CS100-RPT-REC.
+001670     PERFORM VARYING WS-TABLE-IX FROM 1 BY 1
+001680             UNTIL WS-TABLE-IX > WS-PARM-COUNT
+001690         MOVE SPACES         TO WS-DETAIL-LINE
+001700         MOVE WS-TBL-PROGRAM (WS-TABLE-IX)  TO DL-PROGRAM
+001710         MOVE WS-TBL-ORIOBJ (WS-TABLE-IX)   TO DL-ORIOBJ
+001720         MOVE 'PARM FILE'    TO DL-SOURCE
+001730         MOVE WS-DETAIL-LINE TO CS100-RPT-REC
+001740         WRITE CS100-RPT-REC
+001750     END-PERFORM.
+001760     CLOSE CS100-RPT-FILE.
+001770 3000-WRITE-REPORT-EXIT.
+001780     EXIT.
