@@ -0,0 +1,334 @@
+000010 IDENTIFICATION              DIVISION.
+000020 PROGRAM-ID.                 CS102.
+000030 AUTHOR.                     J. R. CASSEL.
+000040 INSTALLATION.               SIGER - DEPTO DE DESENVOLVIMENTO.
+000050 DATE-WRITTEN.               09/08/2026.
+000060 DATE-COMPILED.              09/08/2026.
+000070*****************************************************************
+000080*                                                                *
+000090*    CS102 - W78-HERDA-CLASSE BRANCH AUDIT TRAIL                *
+000100*                                                                *
+000110*    SRIC10'S IDENTIFICATION DIVISION IS WRAPPED IN A            *
+000120*    $IF W78-HERDA-CLASSE DEFINED / $ELSE PREPROCESSOR BRANCH    *
+000130*    THAT PRODUCES EITHER A CLASS-ID OR A PLAIN PROGRAM-ID       *
+000140*    DECLARATION DEPENDING ON WHICH BRANCH THE PREPROCESSOR      *
+000150*    TOOK.  THIS PROGRAM READS THE PREPROCESSOR DIAGNOSTIC       *
+000160*    HEADER WRITTEN FOR EACH COMPILED MODULE (THE SAME FORMAT    *
+000170*    CAPTURED IN SampleFileWithPreprocHeader.cbl) AND RECORDS,   *
+000180*    PER MODULE, WHICH BRANCH WAS TAKEN AND WHAT CLASS-ID OR     *
+000190*    PROGRAM-ID RESULTED, SO A BEHAVIOR DIFFERENCE ACROSS        *
+000200*    ENVIRONMENTS CAN BE TRACED BACK TO THE BUILD THAT MADE IT.  *
+000210*                                                                *
+000220*    MODIFICATION HISTORY                                       *
+000230*    ----------------------                                     *
+000240*    DATE       INIT DESCRIPTION                                *
+000250*    ---------- ---- -------------------------------------------*
+000260*    2026-08-09 JRC  ORIGINAL PROGRAM.                          *
+000270*    2026-08-09 JRC  BRANCH-TAKEN NOW KEYED OFF WHICH BRANCH'S   *
+000280*                    GENERATED CODE ACTUALLY FOLLOWS THE $IF/    *
+000290*                    $ELSE ECHO, NOT MERELY THE $IF ECHO'S       *
+000300*                    PRESENCE (THE PREPROCESSOR ECHOES THE $IF   *
+000310*                    LINE REGARDLESS OF WHICH BRANCH FIRED).     *
+000320*                                                                *
+000330*****************************************************************
+000340 ENVIRONMENT                 DIVISION.
+000350 CONFIGURATION               SECTION.
+000360 SPECIAL-NAMES.
+000370     DECIMAL-POINT IS COMMA.
+000380 INPUT-OUTPUT                SECTION.
+000390 FILE-CONTROL.
+000400     SELECT CS102-DIAG-FILE  ASSIGN TO CS102DIA
+000410                             ORGANIZATION IS LINE SEQUENTIAL
+000420                             FILE STATUS IS WS-DIAG-STATUS.
+000430
+000440     SELECT CS102-RPT-FILE   ASSIGN TO CS102RPT
+000450                             ORGANIZATION IS LINE SEQUENTIAL
+000460                             FILE STATUS IS WS-RPT-STATUS.
+000470
+000480 DATA                        DIVISION.
+000490 FILE                        SECTION.
+000500 FD  CS102-DIAG-FILE
+000510     RECORDING MODE IS F.
+000520 01  CS102-DIAG-REC          PIC X(200).
+000530
+000540 FD  CS102-RPT-FILE
+000550     RECORDING MODE IS F.
+000560 01  CS102-RPT-REC           PIC X(100).
+000570
+000580 WORKING-STORAGE             SECTION.
+000590 COPY CS1DHDR.
+000600*
+000610 01  WS-SWITCHES.
+000620     05  WS-DIAG-STATUS      PIC X(02)      VALUE SPACES.
+000630         88  WS-DIAG-OK          VALUE '00'.
+000640     05  WS-RPT-STATUS       PIC X(02)      VALUE SPACES.
+000650         88  WS-RPT-OK           VALUE '00'.
+000660     05  WS-DIAG-EOF-SW      PIC X(01)      VALUE 'N'.
+000670         88  WS-DIAG-EOF-YES     VALUE 'Y'.
+000680*
+000690 01  WS-CURRENT-PROGRAM      PIC X(08)      VALUE SPACES.
+000700 01  WS-SCAN-POS             PIC 9(03)      COMP   VALUE ZERO.
+000710 01  WS-NAME-BASE            PIC 9(03)      COMP   VALUE ZERO.
+000720 01  WS-PAD-LEN              PIC 9(03)      COMP   VALUE ZERO.
+000730 01  WS-NAME-START           PIC 9(03)      COMP   VALUE ZERO.
+000740 01  WS-NAME-LEN             PIC 9(03)      COMP   VALUE ZERO.
+000750 01  WS-SLASH-POS            PIC 9(03)      COMP   VALUE ZERO.
+000760 01  WS-SLASH-FROM           PIC 9(03)      COMP   VALUE ZERO.
+000770 01  WS-SLASH-FOUND          PIC 9(03)      COMP   VALUE ZERO.
+000780 01  WS-SLASH-SCAN           PIC 9(03)      COMP   VALUE ZERO.
+000790 01  WS-LINE-LEAD            PIC 9(03)      COMP   VALUE ZERO.
+000800 01  WS-LINE-START           PIC 9(03)      COMP   VALUE ZERO.
+000810 01  WS-HERDA-PENDING-SW     PIC X(01)      VALUE 'N'.
+000820     88  WS-HERDA-PENDING-YES    VALUE 'Y'.
+000830     88  WS-HERDA-PENDING-NO     VALUE 'N'.
+000840 01  WS-HERDA-HINT-SW        PIC X(01)      VALUE SPACES.
+000850*
+000860 01  WS-HEADING-1            PIC X(70)      VALUE
+000870     'CS102 - W78-HERDA-CLASSE CONDITIONAL-COMPILE AUDIT TRAIL'.
+000880 01  WS-HEADING-2.
+000890     05  FILLER              PIC X(10) VALUE 'MODULE'.
+000900     05  FILLER              PIC X(16) VALUE 'BRANCH TAKEN'.
+000910     05  FILLER              PIC X(10) VALUE 'RESULT'.
+000920     05  FILLER              PIC X(10) VALUE 'NAME'.
+000930 01  WS-DETAIL-LINE.
+000940     05  DL-MODULE           PIC X(10).
+000950     05  DL-BRANCH           PIC X(16).
+000960     05  DL-RESULT-KIND      PIC X(10).
+000970     05  DL-RESULT-NAME      PIC X(10).
+000980*
+000990 PROCEDURE                   DIVISION.
+001000*
+001010 0000-MAINLINE.
+001020     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001030     PERFORM 2000-PROCESS-DIAG THRU 2000-PROCESS-DIAG-EXIT
+001040         UNTIL WS-DIAG-EOF-YES.
+001050     PERFORM 8000-FINISH THRU 8000-FINISH-EXIT.
+001060     STOP RUN.
+001070*
+001080 1000-INITIALIZE.
+001090     OPEN INPUT CS102-DIAG-FILE.
+001100     IF NOT WS-DIAG-OK
+001110         DISPLAY 'CS102 - CANNOT OPEN DIAGNOSTIC INPUT'
+001120         STOP RUN
+001130     END-IF.
+001140     OPEN OUTPUT CS102-RPT-FILE.
+001150     MOVE WS-HEADING-1       TO CS102-RPT-REC.
+001160     WRITE CS102-RPT-REC.
+001170     MOVE SPACES             TO CS102-RPT-REC.
+001180     WRITE CS102-RPT-REC.
+001190     MOVE WS-HEADING-2       TO CS102-RPT-REC.
+001200     WRITE CS102-RPT-REC.
+001210     MOVE SPACES             TO CS1-CLASS-ID-NAME
+001220                                CS1-PROGRAM-ID-NAME.
+001230     SET CS1-HERDA-BRANCH-NOT-TAKEN TO TRUE.
+001240 1000-INITIALIZE-EXIT.
+001250     EXIT.
+001260*
+001270 2000-PROCESS-DIAG.
+001280     READ CS102-DIAG-FILE
+001290         AT END
+001300             SET WS-DIAG-EOF-YES TO TRUE
+001310             GO TO 2000-PROCESS-DIAG-EXIT
+001320     END-READ.
+001330     MOVE CS102-DIAG-REC     TO CS1-RAW-LINE.
+001340*    THE "COBOLPREPROCESSOR" BANNER LINE MARKS THE START OF A
+001350*    NEW MODULE'S DIAGNOSTIC HEADER; FLUSH ANY PENDING RESULT.
+001360     MOVE ZERO               TO WS-SCAN-POS.
+001370     INSPECT CS1-RAW-LINE TALLYING WS-SCAN-POS FOR CHARACTERS
+001380         BEFORE INITIAL 'CobolPreProcessor'.
+001390     IF WS-SCAN-POS < LENGTH OF CS1-RAW-LINE
+001400         PERFORM 2900-FLUSH-RESULT THRU 2900-FLUSH-RESULT-EXIT
+001410     END-IF.
+001420     MOVE ZERO               TO WS-SCAN-POS.
+001430     INSPECT FUNCTION UPPER-CASE (CS1-RAW-LINE)
+001440         TALLYING WS-SCAN-POS FOR CHARACTERS
+001450         BEFORE INITIAL '.CBL'.
+001460     IF WS-SCAN-POS < LENGTH OF CS1-RAW-LINE
+001470             AND WS-CURRENT-PROGRAM = SPACES
+001480         PERFORM 2100-EXTRACT-MODULE THRU 2100-EXTRACT-MODULE-EXIT
+001490     END-IF.
+001500     PERFORM 2050-TRACK-HERDA-BRANCH
+001510         THRU 2050-TRACK-HERDA-BRANCH-EXIT.
+001520     MOVE ZERO               TO WS-SCAN-POS.
+001530     INSPECT FUNCTION UPPER-CASE (CS1-RAW-LINE)
+001540         TALLYING WS-SCAN-POS FOR CHARACTERS
+001550         BEFORE INITIAL 'CLASS-ID.'.
+001560     IF WS-SCAN-POS < LENGTH OF CS1-RAW-LINE
+001570         PERFORM 2200-EXTRACT-CLASS-ID
+001580             THRU 2200-EXTRACT-CLASS-ID-EXIT
+001590     END-IF.
+001600     MOVE ZERO               TO WS-SCAN-POS.
+001610     INSPECT FUNCTION UPPER-CASE (CS1-RAW-LINE)
+001620         TALLYING WS-SCAN-POS FOR CHARACTERS
+001630         BEFORE INITIAL 'PROGRAM-ID.'.
+001640     IF WS-SCAN-POS < LENGTH OF CS1-RAW-LINE
+001650         PERFORM 2300-EXTRACT-PROGRAM-ID
+001660             THRU 2300-EXTRACT-PROGRAM-ID-EXIT
+001670     END-IF.
+001680 2000-PROCESS-DIAG-EXIT.
+001690     EXIT.
+001700*
+001710 2050-TRACK-HERDA-BRANCH.
+001720*    THE PREPROCESSOR ECHOES THE $IF/$ELSE DIRECTIVE LINES
+001730*    THEMSELVES (COMMENT-PREFIXED WITH *>) WHETHER OR NOT THE
+001740*    BRANCH THEY INTRODUCE ACTUALLY FIRED - ONLY THE FIRST REAL
+001750*    (UNPREFIXED) CODE LINE THAT FOLLOWS SAYS WHICH ONE WON.
+001760*    TRACK A PENDING FLAG FROM THE $IF LINE, UPDATE THE HINT IF
+001770*    A $ELSE LINE FOLLOWS BEFORE THAT, AND ONLY RESOLVE THE
+001780*    BRANCH ONCE REAL CODE ARRIVES.
+001790     MOVE ZERO               TO WS-LINE-LEAD.
+001800     INSPECT CS1-RAW-LINE TALLYING WS-LINE-LEAD FOR LEADING SPACE.
+001810     COMPUTE WS-LINE-START = WS-LINE-LEAD + 1.
+001820     IF CS1-RAW-LINE (WS-LINE-START : 2) = '*>'
+001830         IF WS-HERDA-PENDING-YES
+001840             MOVE ZERO           TO WS-SCAN-POS
+001850             INSPECT FUNCTION UPPER-CASE (CS1-RAW-LINE)
+001860                 TALLYING WS-SCAN-POS FOR CHARACTERS
+001870                 BEFORE INITIAL '$ELSE'
+001880             IF WS-SCAN-POS < LENGTH OF CS1-RAW-LINE
+001890                 MOVE 'E'        TO WS-HERDA-HINT-SW
+001900             END-IF
+001910         ELSE
+001920             MOVE ZERO           TO WS-SCAN-POS
+001930             INSPECT FUNCTION UPPER-CASE (CS1-RAW-LINE)
+001940                 TALLYING WS-SCAN-POS FOR CHARACTERS
+001950                 BEFORE INITIAL 'W78-HERDA-CLASSE DEFINED'
+001960             IF WS-SCAN-POS < LENGTH OF CS1-RAW-LINE
+001970                 SET WS-HERDA-PENDING-YES TO TRUE
+001980                 MOVE 'I'        TO WS-HERDA-HINT-SW
+001990             END-IF
+002000         END-IF
+002010     ELSE
+002020         IF WS-HERDA-PENDING-YES
+002030             IF WS-HERDA-HINT-SW = 'I'
+002040                 SET CS1-HERDA-BRANCH-TAKEN TO TRUE
+002050             ELSE
+002060                 SET CS1-HERDA-BRANCH-NOT-TAKEN TO TRUE
+002070             END-IF
+002080             SET WS-HERDA-PENDING-NO TO TRUE
+002090         END-IF
+002100     END-IF.
+002110 2050-TRACK-HERDA-BRANCH-EXIT.
+002120     EXIT.
+002130*
+002140 2100-EXTRACT-MODULE.
+002150*    THE MODULE NAME IS WHATEVER PRECEDES ".CBL", AFTER THE LAST
+002160*    PATH SEPARATOR (IF ANY); TAKE UP TO 8 CHARACTERS OF IT.
+002170     MOVE ZERO               TO WS-SCAN-POS.
+002180     INSPECT FUNCTION UPPER-CASE (CS1-RAW-LINE)
+002190         TALLYING WS-SCAN-POS FOR CHARACTERS
+002200         BEFORE INITIAL '.CBL'.
+002210     IF WS-SCAN-POS < LENGTH OF CS1-RAW-LINE
+002220         AND WS-SCAN-POS > ZERO
+002230         MOVE ZERO           TO WS-SLASH-POS
+002240         MOVE 1              TO WS-SLASH-FROM
+002250         MOVE 1              TO WS-SLASH-FOUND
+002260         PERFORM 2150-FIND-NEXT-SLASH
+002270             THRU 2150-FIND-NEXT-SLASH-EXIT
+002280             UNTIL WS-SLASH-FOUND = ZERO
+002290         IF WS-SLASH-POS > ZERO
+002300             COMPUTE WS-NAME-START = WS-SLASH-POS + 1
+002310         ELSE
+002320             MOVE 1          TO WS-NAME-START
+002330         END-IF
+002340         COMPUTE WS-NAME-LEN = WS-SCAN-POS - WS-NAME-START + 1
+002350         IF WS-NAME-LEN > 8
+002360             MOVE 8          TO WS-NAME-LEN
+002370         END-IF
+002380         IF WS-NAME-LEN > ZERO
+002390             MOVE CS1-RAW-LINE (WS-NAME-START : WS-NAME-LEN)
+002400                 TO WS-CURRENT-PROGRAM
+002410         END-IF
+002420     END-IF.
+002430 2100-EXTRACT-MODULE-EXIT.
+002440     EXIT.
+002450*
+002460 2150-FIND-NEXT-SLASH.
+002470     MOVE ZERO               TO WS-SLASH-FOUND.
+002480     IF WS-SLASH-FROM > WS-SCAN-POS
+002490         GO TO 2150-FIND-NEXT-SLASH-EXIT
+002500     END-IF.
+002510     MOVE ZERO               TO WS-SLASH-SCAN.
+002520     INSPECT CS1-RAW-LINE (WS-SLASH-FROM : )
+002530         TALLYING WS-SLASH-SCAN FOR CHARACTERS
+002540         BEFORE INITIAL '\'.
+002550     COMPUTE WS-SLASH-SCAN = WS-SLASH-FROM + WS-SLASH-SCAN.
+002560     IF WS-SLASH-SCAN > WS-SCAN-POS
+002570         GO TO 2150-FIND-NEXT-SLASH-EXIT
+002580     END-IF.
+002590     MOVE WS-SLASH-SCAN      TO WS-SLASH-POS.
+002600     MOVE 1                  TO WS-SLASH-FOUND.
+002610     COMPUTE WS-SLASH-FROM = WS-SLASH-SCAN + 1.
+002620 2150-FIND-NEXT-SLASH-EXIT.
+002630     EXIT.
+002640*
+002650 2200-EXTRACT-CLASS-ID.
+002660     COMPUTE WS-NAME-BASE = WS-SCAN-POS + 10.
+002670     MOVE ZERO               TO WS-PAD-LEN.
+002680     INSPECT CS1-RAW-LINE (WS-NAME-BASE : )
+002690         TALLYING WS-PAD-LEN FOR LEADING SPACE.
+002700     COMPUTE WS-NAME-START = WS-NAME-BASE + WS-PAD-LEN.
+002710     MOVE ZERO               TO WS-NAME-LEN.
+002720     INSPECT CS1-RAW-LINE (WS-NAME-START : )
+002730         TALLYING WS-NAME-LEN FOR CHARACTERS
+002740         BEFORE INITIAL '.'.
+002750     IF WS-NAME-LEN > 8
+002760         MOVE 8              TO WS-NAME-LEN
+002770     END-IF.
+002780     MOVE CS1-RAW-LINE (WS-NAME-START : WS-NAME-LEN)
+002790         TO CS1-CLASS-ID-NAME.
+002800 2200-EXTRACT-CLASS-ID-EXIT.
+002810     EXIT.
+002820*
+002830 2300-EXTRACT-PROGRAM-ID.
+002840     COMPUTE WS-NAME-BASE = WS-SCAN-POS + 12.
+002850     MOVE ZERO               TO WS-PAD-LEN.
+002860     INSPECT CS1-RAW-LINE (WS-NAME-BASE : )
+002870         TALLYING WS-PAD-LEN FOR LEADING SPACE.
+002880     COMPUTE WS-NAME-START = WS-NAME-BASE + WS-PAD-LEN.
+002890     MOVE ZERO               TO WS-NAME-LEN.
+002900     INSPECT CS1-RAW-LINE (WS-NAME-START : )
+002910         TALLYING WS-NAME-LEN FOR CHARACTERS
+002920         BEFORE INITIAL '.'.
+002930     IF WS-NAME-LEN > 8
+002940         MOVE 8              TO WS-NAME-LEN
+002950     END-IF.
+002960     MOVE CS1-RAW-LINE (WS-NAME-START : WS-NAME-LEN)
+002970         TO CS1-PROGRAM-ID-NAME.
+002980 2300-EXTRACT-PROGRAM-ID-EXIT.
+002990     EXIT.
+003000*
+003010 2900-FLUSH-RESULT.
+003020     IF WS-CURRENT-PROGRAM = SPACES
+003030         GO TO 2900-FLUSH-RESULT-EXIT
+003040     END-IF.
+003050     MOVE SPACES             TO WS-DETAIL-LINE.
+003060     MOVE WS-CURRENT-PROGRAM TO DL-MODULE.
+003070     IF CS1-HERDA-BRANCH-TAKEN
+003080         MOVE 'HERDA-CLASSE'  TO DL-BRANCH
+003090     ELSE
+003100         MOVE 'NO-HERDA'      TO DL-BRANCH
+003110     END-IF.
+003120     IF CS1-CLASS-ID-NAME NOT = SPACES
+003130         MOVE 'CLASS-ID'      TO DL-RESULT-KIND
+003140         MOVE CS1-CLASS-ID-NAME TO DL-RESULT-NAME
+003150     ELSE
+003160         MOVE 'PROGRAM-ID'    TO DL-RESULT-KIND
+003170         MOVE CS1-PROGRAM-ID-NAME TO DL-RESULT-NAME
+003180     END-IF.
+003190     MOVE WS-DETAIL-LINE     TO CS102-RPT-REC.
+003200     WRITE CS102-RPT-REC.
+003210     MOVE SPACES             TO WS-CURRENT-PROGRAM
+003220                                CS1-CLASS-ID-NAME
+003230                                CS1-PROGRAM-ID-NAME.
+003240     SET CS1-HERDA-BRANCH-NOT-TAKEN TO TRUE.
+003250     SET WS-HERDA-PENDING-NO TO TRUE.
+003260     MOVE SPACES              TO WS-HERDA-HINT-SW.
+003270 2900-FLUSH-RESULT-EXIT.
+003280     EXIT.
+003290*
+003300 8000-FINISH.
+003310     PERFORM 2900-FLUSH-RESULT THRU 2900-FLUSH-RESULT-EXIT.
+003320     CLOSE CS102-DIAG-FILE CS102-RPT-FILE.
+003330 8000-FINISH-EXIT.
+003340     EXIT.
