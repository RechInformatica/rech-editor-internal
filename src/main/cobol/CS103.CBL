@@ -0,0 +1,226 @@
+000010 IDENTIFICATION              DIVISION.
+000020 PROGRAM-ID.                 CS103.
+000030 AUTHOR.                     J. R. CASSEL.
+000040 INSTALLATION.               SIGER - DEPTO DE DESENVOLVIMENTO.
+000050 DATE-WRITTEN.               09/08/2026.
+000060 DATE-COMPILED.              09/08/2026.
+000070*****************************************************************
+000080*                                                                *
+000090*    CS103 - W077/W078/W079 SIGN-OFF REVIEW EXTRACT             *
+000100*                                                                *
+000110*    THE SHOP'S STANDARD COMPILE OPTIONS PASS -WOP=W077;W078;    *
+000120*    W079, SUPPRESSING THOSE THREE PREPROCESSOR WARNINGS FOR     *
+000130*    EVERY PROGRAM.  FOR PROGRAMS THAT CHANGED SINCE THE LAST    *
+000140*    SWEEP, THE NIGHTLY JOB RECOMPILES WITH -WOP= LEFT OFF (SEE  *
+000150*    THE ...CASSEL.RECOMP.PROC RE-ENABLE STEP) AND CAPTURES THE  *
+000160*    COMPILER LISTING TO CS103LOG.  THIS PROGRAM READS THAT      *
+000170*    LISTING, KEEPS ONLY THE PROGRAMS THAT ARE ACTUALLY ON THE   *
+000180*    CHANGED-PROGRAM LIST, AND WRITES EVERY W077/W078/W079 HIT   *
+000190*    TO THE REVIEW FILE FOR SOMEONE TO SIGN OFF ON INSTEAD OF    *
+000200*    LETTING THE SUPPRESSION SWALLOW IT AGAIN.                  *
+000210*                                                                *
+000220*    MODIFICATION HISTORY                                       *
+000230*    ----------------------                                     *
+000240*    DATE       INIT DESCRIPTION                                *
+000250*    ---------- ---- -------------------------------------------*
+000260*    2026-08-09 JRC  ORIGINAL PROGRAM.                          *
+000270*                                                                *
+000280*****************************************************************
+000290 ENVIRONMENT                 DIVISION.
+000300 CONFIGURATION               SECTION.
+000310 SPECIAL-NAMES.
+000320     DECIMAL-POINT IS COMMA.
+000330 INPUT-OUTPUT                SECTION.
+000340 FILE-CONTROL.
+000350     SELECT CS103-CHG-FILE   ASSIGN TO CS103CHG
+000360                             ORGANIZATION IS LINE SEQUENTIAL
+000370                             FILE STATUS IS WS-CHG-STATUS.
+000380
+000390     SELECT CS103-LOG-FILE   ASSIGN TO CS103LOG
+000400                             ORGANIZATION IS LINE SEQUENTIAL
+000410                             FILE STATUS IS WS-LOG-STATUS.
+000420
+000430     SELECT CS103-RVW-FILE   ASSIGN TO CS103RVW
+000440                             ORGANIZATION IS LINE SEQUENTIAL
+000450                             FILE STATUS IS WS-RVW-STATUS.
+000460
+000470 DATA                        DIVISION.
+000480 FILE                        SECTION.
+000490 FD  CS103-CHG-FILE
+000500     RECORDING MODE IS F.
+000510 01  CS103-CHG-REC           PIC X(08).
+000520
+000530 FD  CS103-LOG-FILE
+000540     RECORDING MODE IS F.
+000550 01  CS103-LOG-REC           PIC X(200).
+000560
+000570 FD  CS103-RVW-FILE
+000580     RECORDING MODE IS F.
+000590 01  CS103-RVW-REC.
+000600     COPY CS1WLOG.
+000610
+000620 WORKING-STORAGE             SECTION.
+000630 01  WS-SWITCHES.
+000640     05  WS-CHG-STATUS       PIC X(02)      VALUE SPACES.
+000650         88  WS-CHG-OK           VALUE '00'.
+000660     05  WS-LOG-STATUS       PIC X(02)      VALUE SPACES.
+000670         88  WS-LOG-OK           VALUE '00'.
+000680     05  WS-RVW-STATUS       PIC X(02)      VALUE SPACES.
+000690         88  WS-RVW-OK           VALUE '00'.
+000700     05  WS-CHG-EOF-SW       PIC X(01)      VALUE 'N'.
+000710         88  WS-CHG-EOF-YES      VALUE 'Y'.
+000720     05  WS-LOG-EOF-SW       PIC X(01)      VALUE 'N'.
+000730         88  WS-LOG-EOF-YES      VALUE 'Y'.
+000740     05  WS-IN-SCOPE-SW      PIC X(01)      VALUE 'N'.
+000750         88  WS-IN-SCOPE-YES     VALUE 'Y'.
+000760*
+000770 01  WS-TABLE-COUNTERS.
+000780     05  WS-CHG-COUNT        PIC 9(04)      COMP   VALUE ZERO.
+000790     05  WS-CHG-IX           PIC 9(04)      COMP   VALUE ZERO.
+000800     05  WS-MAX-CHG          PIC 9(04)      COMP   VALUE 500.
+000810     05  WS-HIT-COUNT        PIC 9(05)      COMP   VALUE ZERO.
+000820*
+000830 01  WS-CHG-TABLE.
+000840     05  WS-CHG-ENTRY        OCCURS 500 TIMES
+000850                             INDEXED BY WS-CHG-IDX.
+000860         10  WS-TBL-CHG-PGM  PIC X(08).
+000870*
+000880 01  WS-CURRENT-PROGRAM      PIC X(08)      VALUE SPACES.
+000890 01  WS-SCAN-POS             PIC 9(03)      COMP   VALUE ZERO.
+000891 01  WS-NAME-BASE            PIC 9(03)      COMP   VALUE ZERO.
+000892 01  WS-PAD-LEN              PIC 9(03)      COMP   VALUE ZERO.
+000893 01  WS-NAME-START           PIC 9(03)      COMP   VALUE ZERO.
+000894 01  WS-NAME-LEN             PIC 9(03)      COMP   VALUE ZERO.
+000895 01  WS-LOG-LINE-NO          PIC 9(05)      COMP   VALUE ZERO.
+000900 01  WS-WARN-CODE            PIC X(04)      VALUE SPACES.
+000910*
+000920 PROCEDURE                   DIVISION.
+000930*
+000940 0000-MAINLINE.
+000950     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000960     PERFORM 2000-SCAN-LISTING THRU 2000-SCAN-LISTING-EXIT
+000970         UNTIL WS-LOG-EOF-YES.
+000980     PERFORM 8000-FINISH THRU 8000-FINISH-EXIT.
+000990     STOP RUN.
+001000*
+001010 1000-INITIALIZE.
+001020     OPEN INPUT CS103-CHG-FILE.
+001030     IF NOT WS-CHG-OK
+001040         DISPLAY 'CS103 - CANNOT OPEN CHANGED-PROGRAM LIST'
+001050         STOP RUN
+001060     END-IF.
+001070     PERFORM 1100-LOAD-CHG THRU 1100-LOAD-CHG-EXIT
+001080         UNTIL WS-CHG-EOF-YES.
+001090     CLOSE CS103-CHG-FILE.
+001100     OPEN INPUT CS103-LOG-FILE.
+001110     IF NOT WS-LOG-OK
+001120         DISPLAY 'CS103 - CANNOT OPEN COMPILER LISTING'
+001130         STOP RUN
+001140     END-IF.
+001150     OPEN OUTPUT CS103-RVW-FILE.
+001160 1000-INITIALIZE-EXIT.
+001170     EXIT.
+001180*
+001190 1100-LOAD-CHG.
+001200     READ CS103-CHG-FILE
+001210         AT END
+001220             SET WS-CHG-EOF-YES  TO TRUE
+001230             GO TO 1100-LOAD-CHG-EXIT
+001240     END-READ.
+001250     IF WS-CHG-COUNT < WS-MAX-CHG
+001260         ADD 1               TO WS-CHG-COUNT
+001270         SET WS-CHG-IDX      TO WS-CHG-COUNT
+001280         MOVE CS103-CHG-REC  TO WS-TBL-CHG-PGM (WS-CHG-IDX)
+001290     END-IF.
+001300 1100-LOAD-CHG-EXIT.
+001310     EXIT.
+001320*
+001330 2000-SCAN-LISTING.
+001340     READ CS103-LOG-FILE
+001350         AT END
+001360             SET WS-LOG-EOF-YES  TO TRUE
+001370             GO TO 2000-SCAN-LISTING-EXIT
+001380     END-READ.
+001385     ADD 1                   TO WS-LOG-LINE-NO.
+001390     MOVE ZERO               TO WS-SCAN-POS.
+001400     INSPECT FUNCTION UPPER-CASE (CS103-LOG-REC)
+001410         TALLYING WS-SCAN-POS FOR CHARACTERS
+001420         BEFORE INITIAL 'PROGRAM-ID.'.
+001430     IF WS-SCAN-POS < LENGTH OF CS103-LOG-REC
+001440         PERFORM 2100-START-PROGRAM
+001450             THRU 2100-START-PROGRAM-EXIT
+001460         GO TO 2000-SCAN-LISTING-EXIT
+001470     END-IF.
+001480     IF NOT WS-IN-SCOPE-YES
+001490         GO TO 2000-SCAN-LISTING-EXIT
+001500     END-IF.
+001510     PERFORM VARYING WS-CHG-IX FROM 1 BY 1
+001520             UNTIL WS-CHG-IX > 3
+001530         PERFORM 2200-CHECK-WARNING
+001540             THRU 2200-CHECK-WARNING-EXIT
+001550     END-PERFORM.
+001560 2000-SCAN-LISTING-EXIT.
+001570     EXIT.
+001580*
+001590 2100-START-PROGRAM.
+001601     COMPUTE WS-NAME-BASE = WS-SCAN-POS + 12.
+001602     MOVE ZERO               TO WS-PAD-LEN.
+001603     INSPECT CS103-LOG-REC (WS-NAME-BASE : )
+001604         TALLYING WS-PAD-LEN FOR LEADING SPACE.
+001605     COMPUTE WS-NAME-START = WS-NAME-BASE + WS-PAD-LEN.
+001606     MOVE ZERO               TO WS-NAME-LEN.
+001607     INSPECT CS103-LOG-REC (WS-NAME-START : )
+001608         TALLYING WS-NAME-LEN FOR CHARACTERS
+001609         BEFORE INITIAL '.'.
+001611     IF WS-NAME-LEN > 8
+001612         MOVE 8              TO WS-NAME-LEN
+001613     END-IF.
+001614     MOVE CS103-LOG-REC (WS-NAME-START : WS-NAME-LEN)
+001615         TO WS-CURRENT-PROGRAM.
+001620     MOVE 'N'                TO WS-IN-SCOPE-SW.
+001630     PERFORM VARYING WS-CHG-IX FROM 1 BY 1
+001640             UNTIL WS-CHG-IX > WS-CHG-COUNT
+001650         IF WS-TBL-CHG-PGM (WS-CHG-IX) = WS-CURRENT-PROGRAM
+001660             MOVE 'Y'        TO WS-IN-SCOPE-SW
+001670         END-IF
+001680     END-PERFORM.
+001690 2100-START-PROGRAM-EXIT.
+001700     EXIT.
+001710*
+001720 2200-CHECK-WARNING.
+001730     EVALUATE WS-CHG-IX
+001740         WHEN 1  MOVE 'W077' TO WS-WARN-CODE
+001750         WHEN 2  MOVE 'W078' TO WS-WARN-CODE
+001760         WHEN 3  MOVE 'W079' TO WS-WARN-CODE
+001770     END-EVALUATE.
+001780     MOVE ZERO               TO WS-SCAN-POS.
+001790     INSPECT FUNCTION UPPER-CASE (CS103-LOG-REC)
+001800         TALLYING WS-SCAN-POS FOR CHARACTERS
+001810         BEFORE INITIAL WS-WARN-CODE.
+001820     IF WS-SCAN-POS < LENGTH OF CS103-LOG-REC
+001830         PERFORM 2300-WRITE-HIT THRU 2300-WRITE-HIT-EXIT
+001840     END-IF.
+001850 2200-CHECK-WARNING-EXIT.
+001860     EXIT.
+001870*
+001880 2300-WRITE-HIT.
+001890     ADD 1                   TO WS-HIT-COUNT.
+001900     MOVE SPACES             TO CS1-WLOG-PROGRAM-NAME
+001910                                CS1-WLOG-WARNING-CODE
+001920                                CS1-WLOG-MESSAGE-TEXT
+001930                                CS1-WLOG-SIGNED-OFF-BY
+001940                                CS1-WLOG-SIGNED-OFF-DATE.
+001950     MOVE WS-LOG-LINE-NO     TO CS1-WLOG-SOURCE-LINE.
+001960     MOVE WS-CURRENT-PROGRAM TO CS1-WLOG-PROGRAM-NAME.
+001970     MOVE WS-WARN-CODE       TO CS1-WLOG-WARNING-CODE.
+001980     MOVE CS103-LOG-REC (1 : 72)
+001990                             TO CS1-WLOG-MESSAGE-TEXT.
+002000     WRITE CS103-RVW-REC.
+002010 2300-WRITE-HIT-EXIT.
+002020     EXIT.
+002030*
+002040 8000-FINISH.
+002050     CLOSE CS103-LOG-FILE CS103-RVW-FILE.
+002060     DISPLAY 'CS103 - WARNING HITS WRITTEN: ' WS-HIT-COUNT.
+002070 8000-FINISH-EXIT.
+002080     EXIT.
