@@ -0,0 +1,182 @@
+000010 IDENTIFICATION              DIVISION.
+000020 PROGRAM-ID.                 CS104.
+000030 AUTHOR.                     J. R. CASSEL.
+000040 INSTALLATION.               SIGER - DEPTO DE DESENVOLVIMENTO.
+000050 DATE-WRITTEN.               09/08/2026.
+000060 DATE-COMPILED.              09/08/2026.
+000070*****************************************************************
+000080*                                                                *
+000090*    CS104 - NIGHTLY SWEEP RESTART/CHECKPOINT DRIVER            *
+000100*                                                                *
+000110*    THE NIGHTLY RECOMPILE ACROSS F:\SIGER\WC\DES\CASSEL\FON     *
+000120*    AND F:\FONTES REPROCESSES EVERY SOURCE MEMBER IN THE        *
+000130*    INVENTORY.  THIS DRIVER WALKS THE INVENTORY, SKIPS ANY      *
+000140*    MEMBER ALREADY MARKED DONE IN THE CHECKPOINT FILE FOR       *
+000150*    TODAY'S SWEEP-ID, PREPROCESSES/COMPILES WHATEVER IS LEFT    *
+000160*    (VIA 3000-COMPILE-MEMBER), AND UPDATES THE CHECKPOINT AS    *
+000170*    EACH MEMBER FINISHES.  A MEMBER THAT FAILS IS LEFT MARKED   *
+000180*    FAILED AND THE SWEEP STOPS THERE; RE-RUNNING CS104 WITH     *
+000190*    THE SAME SWEEP-ID PICKS UP FROM THE FIRST MEMBER THAT IS    *
+000200*    NEITHER DONE NOR ALREADY ATTEMPTED, INSTEAD OF STARTING     *
+000210*    THE WHOLE LIBRARY OVER.                                    *
+000220*                                                                *
+000230*    MODIFICATION HISTORY                                       *
+000240*    ----------------------                                     *
+000250*    DATE       INIT DESCRIPTION                                *
+000260*    ---------- ---- -------------------------------------------*
+000270*    2026-08-09 JRC  ORIGINAL PROGRAM.                          *
+000275*    2026-08-09 JRC  TODAY'S SWEEP-ID NOW COMES FROM CURRENT-    *
+000276*                    DATE INSTEAD OF A FIXED LITERAL.            *
+000280*                                                                *
+000290*****************************************************************
+000300 ENVIRONMENT                 DIVISION.
+000310 CONFIGURATION               SECTION.
+000320 SPECIAL-NAMES.
+000330     DECIMAL-POINT IS COMMA.
+000340 INPUT-OUTPUT                SECTION.
+000350 FILE-CONTROL.
+000360     SELECT CS104-MBRS-FILE  ASSIGN TO CS104MBR
+000370                             ORGANIZATION IS LINE SEQUENTIAL
+000380                             FILE STATUS IS WS-MBRS-STATUS.
+000390
+000400     SELECT CS104-CKPT-FILE  ASSIGN TO CS104CKP
+000410                             ORGANIZATION IS INDEXED
+000420                             ACCESS MODE IS DYNAMIC
+000430                             RECORD KEY IS CS1-CKPT-MEMBER-NAME
+000440                             FILE STATUS IS WS-CKPT-STATUS.
+000450
+000460 DATA                        DIVISION.
+000470 FILE                        SECTION.
+000480 FD  CS104-MBRS-FILE
+000490     RECORDING MODE IS F.
+000500 01  CS104-MBRS-REC.
+000510     COPY CS1MBRS.
+000520
+000530 FD  CS104-CKPT-FILE
+000540     RECORDING MODE IS F.
+000550 01  CS104-CKPT-REC.
+000560     COPY CS1CKPT.
+000570
+000580 WORKING-STORAGE             SECTION.
+000590 01  WS-SWITCHES.
+000600     05  WS-MBRS-STATUS      PIC X(02)      VALUE SPACES.
+000610         88  WS-MBRS-OK          VALUE '00'.
+000620     05  WS-CKPT-STATUS      PIC X(02)      VALUE SPACES.
+000630         88  WS-CKPT-OK          VALUE '00'.
+000640         88  WS-CKPT-NOTFND      VALUE '23'.
+000650     05  WS-MBRS-EOF-SW      PIC X(01)      VALUE 'N'.
+000660         88  WS-MBRS-EOF-YES     VALUE 'Y'.
+000670     05  WS-ABORT-SW         PIC X(01)      VALUE 'N'.
+000680         88  WS-ABORT-YES        VALUE 'Y'.
+000690*
+000700 01  WS-TODAY-SWEEP-ID       PIC X(08)      VALUE SPACES.
+000710 01  WS-COMPILE-RESULT       PIC X(01)      VALUE SPACES.
+000720     88  WS-COMPILE-OK           VALUE 'S'.
+000730     88  WS-COMPILE-FAILED       VALUE 'E'.
+000740*
+000750 01  WS-COUNTERS.
+000760     05  WS-SKIPPED-COUNT    PIC 9(05)      COMP   VALUE ZERO.
+000770     05  WS-DONE-COUNT       PIC 9(05)      COMP   VALUE ZERO.
+000780*
+000790 PROCEDURE                   DIVISION.
+000800*
+000810 0000-MAINLINE.
+000820     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000830     PERFORM 2000-PROCESS-MEMBERS THRU 2000-PROCESS-MEMBERS-EXIT
+000840         UNTIL WS-MBRS-EOF-YES OR WS-ABORT-YES.
+000850     PERFORM 8000-FINISH THRU 8000-FINISH-EXIT.
+000860     STOP RUN.
+000870*
+000880 1000-INITIALIZE.
+000890     OPEN INPUT CS104-MBRS-FILE.
+000900     IF NOT WS-MBRS-OK
+000910         DISPLAY 'CS104 - CANNOT OPEN MEMBER INVENTORY'
+000920         STOP RUN
+000930     END-IF.
+000940     OPEN I-O CS104-CKPT-FILE.
+000950     IF NOT WS-CKPT-OK
+000960         OPEN OUTPUT CS104-CKPT-FILE
+000970         CLOSE CS104-CKPT-FILE
+000980         OPEN I-O CS104-CKPT-FILE
+000990     END-IF.
+000995     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-SWEEP-ID.
+001000 1000-INITIALIZE-EXIT.
+001010     EXIT.
+001020*
+001030 2000-PROCESS-MEMBERS.
+001040     READ CS104-MBRS-FILE
+001050         AT END
+001060             SET WS-MBRS-EOF-YES TO TRUE
+001070             GO TO 2000-PROCESS-MEMBERS-EXIT
+001080     END-READ.
+001090     MOVE CS1-MBRS-MEMBER-NAME TO CS1-CKPT-MEMBER-NAME.
+001100     READ CS104-CKPT-FILE
+001110         KEY IS CS1-CKPT-MEMBER-NAME
+001120         INVALID KEY
+001130             PERFORM 2100-COMPILE-NEW-MEMBER
+001140                 THRU 2100-COMPILE-NEW-MEMBER-EXIT
+001150             GO TO 2000-PROCESS-MEMBERS-EXIT
+001160     END-READ.
+001170     IF CS1-CKPT-DONE AND CS1-CKPT-SWEEP-ID = WS-TODAY-SWEEP-ID
+001180         ADD 1               TO WS-SKIPPED-COUNT
+001190     ELSE
+001200         PERFORM 2200-RETRY-MEMBER THRU 2200-RETRY-MEMBER-EXIT
+001210     END-IF.
+001220 2000-PROCESS-MEMBERS-EXIT.
+001230     EXIT.
+001240*
+001250 2100-COMPILE-NEW-MEMBER.
+001260     PERFORM 3000-COMPILE-MEMBER THRU 3000-COMPILE-MEMBER-EXIT.
+001270     MOVE SPACES             TO CS104-CKPT-REC.
+001280     MOVE CS1-MBRS-MEMBER-NAME  TO CS1-CKPT-MEMBER-NAME.
+001290     MOVE CS1-MBRS-LIBRARY-DIR  TO CS1-CKPT-SOURCE-DIR.
+001300     MOVE WS-TODAY-SWEEP-ID  TO CS1-CKPT-SWEEP-ID.
+001310     PERFORM 2300-STAMP-RESULT THRU 2300-STAMP-RESULT-EXIT.
+001320     WRITE CS104-CKPT-REC.
+001330 2100-COMPILE-NEW-MEMBER-EXIT.
+001340     EXIT.
+001350*
+001360 2200-RETRY-MEMBER.
+001370     PERFORM 3000-COMPILE-MEMBER THRU 3000-COMPILE-MEMBER-EXIT.
+001380     MOVE WS-TODAY-SWEEP-ID  TO CS1-CKPT-SWEEP-ID.
+001390     PERFORM 2300-STAMP-RESULT THRU 2300-STAMP-RESULT-EXIT.
+001400     REWRITE CS104-CKPT-REC.
+001410 2200-RETRY-MEMBER-EXIT.
+001420     EXIT.
+001430*
+001440 2300-STAMP-RESULT.
+001450     IF WS-COMPILE-OK
+001460         SET CS1-CKPT-DONE   TO TRUE
+001470         ADD 1               TO WS-DONE-COUNT
+001480     ELSE
+001490         SET CS1-CKPT-FAILED TO TRUE
+001500         SET WS-ABORT-YES    TO TRUE
+001510         DISPLAY 'CS104 - MEMBER FAILED, SWEEP HALTED: '
+001520             CS1-MBRS-MEMBER-NAME
+001530     END-IF.
+001540     MOVE WS-TODAY-SWEEP-ID  TO CS1-CKPT-COMPLETION-STAMP (1:8).
+001550 2300-STAMP-RESULT-EXIT.
+001560     EXIT.
+001570*
+001580 3000-COMPILE-MEMBER.
+001590*    ACTUAL PREPROCESS/COMPILE STEP FOR ONE MEMBER.  THE VENDOR
+001591*    PREPROCESSOR/COMPILE PROC THIS DRIVES (...CASSEL.RECOMP.PROC)
+001592*    IS NOT SOURCE IN THIS REPOSITORY, SO THIS PARAGRAPH STANDS
+001593*    IN AS THE DROP-IN POINT FOR THAT INVOCATION AND ALWAYS
+001594*    REPORTS SUCCESS.  THE CHECKPOINT/RESTART LOGIC AROUND IT
+001595*    (DONE/FAILED STAMPING, SWEEP-ID COMPARISON, ABORT-ON-
+001596*    FAILURE) IS COMPLETE AND READY FOR A REAL COMPILE RESULT
+001597*    TO BE WIRED IN HERE.
+001600*    SINGLE PARAGRAPH SO A DIFFERENT COMPILE INVOCATION CAN BE
+001610*    DROPPED IN HERE WITHOUT TOUCHING THE CHECKPOINT LOGIC.
+001620     SET WS-COMPILE-OK       TO TRUE.
+001630 3000-COMPILE-MEMBER-EXIT.
+001640     EXIT.
+001650*
+001660 8000-FINISH.
+001670     CLOSE CS104-MBRS-FILE CS104-CKPT-FILE.
+001680     DISPLAY 'CS104 - MEMBERS SKIPPED (ALREADY DONE): '
+001690         WS-SKIPPED-COUNT.
+001700     DISPLAY 'CS104 - MEMBERS COMPILED THIS RUN: ' WS-DONE-COUNT.
+001710 8000-FINISH-EXIT.
+001720     EXIT.
