@@ -0,0 +1,352 @@
+000010 IDENTIFICATION              DIVISION.
+000020 PROGRAM-ID.                 CS101.
+000030 AUTHOR.                     J. R. CASSEL.
+000040 INSTALLATION.               SIGER - DEPTO DE DESENVOLVIMENTO.
+000050 DATE-WRITTEN.               09/08/2026.
+000060 DATE-COMPILED.              09/08/2026.
+000070*****************************************************************
+000080*                                                                *
+000090*    CS101 - CONFIGOO.CPY COPY MANIFEST REPORT                  *
+000100*                                                                *
+000110*    WALKS F:\SIGER\WC\DES\CASSEL\FON AND F:\FONTES ITSELF,      *
+000120*    SHELLING OUT TO THE OS DIRECTORY LISTING TO BUILD THE       *
+000130*    SOURCE-MEMBER INVENTORY (SEE CS1MBRS.CPY) FRESH EACH RUN,   *
+000140*    OPENS EACH MEMBER NAMED IN IT AND SCANS FOR A "COPY         *
+000150*    CONFIGOO.CPY" STATEMENT.  WHEN FOUND, THE REPLACING         *
+000160*    PHRASE'S ==(NOMPRG)== SUBSTITUTION IS PULLED OUT AND        *
+000170*    LISTED, SO WE KNOW EVERY PROGRAM THAT CARRIES ITS OWN       *
+000180*    COPY OF CONFIGOO BEFORE TOUCHING THE SHARED COPYBOOK.       *
+000190*                                                                *
+000200*    MODIFICATION HISTORY                                       *
+000210*    ----------------------                                     *
+000220*    DATE       INIT DESCRIPTION                                *
+000230*    ---------- ---- -------------------------------------------*
+000240*    2026-08-09 JRC  ORIGINAL PROGRAM.                          *
+000250*    2026-08-09 JRC  NOW BUILDS THE MEMBER INVENTORY ITSELF VIA  *
+000260*                    A DIRECTORY SCAN INSTEAD OF ASSUMING ONE    *
+000270*                    WAS SUPPLIED BY AN OUTSIDE STEP.            *
+000280*                                                                *
+000290*****************************************************************
+000300 ENVIRONMENT                 DIVISION.
+000310 CONFIGURATION               SECTION.
+000320 SPECIAL-NAMES.
+000330     DECIMAL-POINT IS COMMA.
+000340 INPUT-OUTPUT                SECTION.
+000350 FILE-CONTROL.
+000360     SELECT CS101-MBRS-FILE  ASSIGN TO CS101MBR
+000370                             ORGANIZATION IS LINE SEQUENTIAL
+000380                             FILE STATUS IS WS-MBRS-STATUS.
+000390
+000400     SELECT CS101-SRC-FILE   ASSIGN TO DYNAMIC WS-CURRENT-PATH
+000410                             ORGANIZATION IS LINE SEQUENTIAL
+000420                             FILE STATUS IS WS-SRC-STATUS.
+000430
+000440     SELECT CS101-RPT-FILE   ASSIGN TO CS101RPT
+000450                             ORGANIZATION IS LINE SEQUENTIAL
+000460                             FILE STATUS IS WS-RPT-STATUS.
+000470
+000480     SELECT CS101-RAW-FILE   ASSIGN TO DYNAMIC WS-RAW-LISTING-PATH
+000490                             ORGANIZATION IS LINE SEQUENTIAL
+000500                             FILE STATUS IS WS-RAW-STATUS.
+000510
+000520 DATA                        DIVISION.
+000530 FILE                        SECTION.
+000540 FD  CS101-MBRS-FILE
+000550     RECORDING MODE IS F.
+000560 01  CS101-MBRS-REC.
+000570     COPY CS1MBRS.
+000580
+000590 FD  CS101-SRC-FILE
+000600     RECORDING MODE IS F.
+000610 01  CS101-SRC-REC           PIC X(200).
+000620
+000630 FD  CS101-RPT-FILE
+000640     RECORDING MODE IS F.
+000650 01  CS101-RPT-REC           PIC X(100).
+000660
+000670 FD  CS101-RAW-FILE
+000680     RECORDING MODE IS F.
+000690 01  CS101-RAW-REC           PIC X(200).
+000700
+000710 WORKING-STORAGE             SECTION.
+000720 01  WS-SWITCHES.
+000730     05  WS-MBRS-STATUS      PIC X(02)      VALUE SPACES.
+000740         88  WS-MBRS-OK          VALUE '00'.
+000750     05  WS-SRC-STATUS       PIC X(02)      VALUE SPACES.
+000760         88  WS-SRC-OK           VALUE '00'.
+000770     05  WS-RPT-STATUS       PIC X(02)      VALUE SPACES.
+000780         88  WS-RPT-OK           VALUE '00'.
+000790     05  WS-MBRS-EOF-SW      PIC X(01)      VALUE 'N'.
+000800         88  WS-MBRS-EOF-YES     VALUE 'Y'.
+000810     05  WS-SRC-EOF-SW       PIC X(01)      VALUE 'N'.
+000820         88  WS-SRC-EOF-YES      VALUE 'Y'.
+000830     05  WS-FOUND-COPY-SW    PIC X(01)      VALUE 'N'.
+000840         88  WS-FOUND-COPY-YES   VALUE 'Y'.
+000850     05  WS-RAW-STATUS       PIC X(02)      VALUE SPACES.
+000860         88  WS-RAW-OK           VALUE '00'.
+000870     05  WS-RAW-EOF-SW       PIC X(01)      VALUE 'N'.
+000880         88  WS-RAW-EOF-YES      VALUE 'Y'.
+000890*
+000900 01  WS-CURRENT-PATH         PIC X(120)     VALUE SPACES.
+000910 01  WS-CURRENT-MEMBER       PIC X(08)      VALUE SPACES.
+000920 01  WS-NOMPRG-FOUND         PIC X(08)      VALUE SPACES.
+000930 01  WS-UPPER-LINE           PIC X(200)     VALUE SPACES.
+000940*
+000950*    THE TWO SOURCE LIBRARIES TO BE WALKED AT RUN TIME.
+000960 01  WS-LIB-COUNT            PIC 9(01)      COMP   VALUE 2.
+000970 01  WS-LIB-IX               PIC 9(01)      COMP   VALUE ZERO.
+000980 01  WS-LIB-TABLE.
+000990     05  WS-LIB-DIR          PIC X(60)      OCCURS 2 TIMES.
+001000 01  WS-RAW-LISTING-PATH     PIC X(40)      VALUE 'CS101MBR.RAW'.
+001010 01  WS-SHELL-CMD            PIC X(200)     VALUE SPACES.
+001020 01  WS-SPLIT-POS            PIC 9(03)      COMP   VALUE ZERO.
+001030*
+001040 01  WS-COUNTERS.
+001050     05  WS-MEMBER-COUNT     PIC 9(05)      COMP   VALUE ZERO.
+001060     05  WS-HIT-COUNT        PIC 9(05)      COMP   VALUE ZERO.
+001070     05  WS-SCAN-POS         PIC 9(03)      COMP   VALUE ZERO.
+001080     05  WS-BY-POS           PIC 9(03)      COMP   VALUE ZERO.
+001090     05  WS-NAME-START       PIC 9(03)      COMP   VALUE ZERO.
+001100     05  WS-MEMBER-COUNT-ED  PIC ZZZZ9.
+001110     05  WS-HIT-COUNT-ED     PIC ZZZZ9.
+001120*
+001130 01  WS-HEADING-1            PIC X(60)      VALUE
+001140     'CS101 - PROGRAMS THAT COPY CONFIGOO.CPY'.
+001150 01  WS-HEADING-2.
+001160     05  FILLER              PIC X(10) VALUE 'PROGRAM'.
+001170     05  FILLER              PIC X(20) VALUE 'NOMPRG SUBSTITUTED'.
+001180     05  FILLER              PIC X(60) VALUE
+001190         'LIBRARY MEMBER PATH'.
+001200 01  WS-DETAIL-LINE.
+001210     05  DL-PROGRAM          PIC X(10).
+001220     05  DL-NOMPRG           PIC X(20).
+001230     05  DL-PATH             PIC X(60).
+001240 01  WS-TOTAL-LINE           PIC X(60).
+001250*
+001260 PROCEDURE                   DIVISION.
+001270*
+001280 0000-MAINLINE.
+001290     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001300     PERFORM 2000-PROCESS-MEMBERS THRU 2000-PROCESS-MEMBERS-EXIT
+001310         UNTIL WS-MBRS-EOF-YES.
+001320     PERFORM 8000-FINISH THRU 8000-FINISH-EXIT.
+001330     STOP RUN.
+001340*
+001350 1000-INITIALIZE.
+001360     PERFORM 1050-BUILD-MEMBER-INVENTORY
+001370         THRU 1050-BUILD-MEMBER-INVENTORY-EXIT.
+001380     OPEN INPUT CS101-MBRS-FILE.
+001390     IF NOT WS-MBRS-OK
+001400         DISPLAY 'CS101 - CANNOT OPEN MEMBER INVENTORY'
+001410         STOP RUN
+001420     END-IF.
+001430     OPEN OUTPUT CS101-RPT-FILE.
+001440     MOVE WS-HEADING-1       TO CS101-RPT-REC.
+001450     WRITE CS101-RPT-REC.
+001460     MOVE SPACES             TO CS101-RPT-REC.
+001470     WRITE CS101-RPT-REC.
+001480     MOVE WS-HEADING-2       TO CS101-RPT-REC.
+001490     WRITE CS101-RPT-REC.
+001500     PERFORM 1900-READ-MBRS THRU 1900-READ-MBRS-EXIT.
+001510 1000-INITIALIZE-EXIT.
+001520     EXIT.
+001530*
+001540 1050-BUILD-MEMBER-INVENTORY.
+001550*    SHELL OUT TO THE OS DIRECTORY LISTING FOR EACH CONFIGURED
+001560*    LIBRARY AND FOLD THE RESULT INTO CS101-MBRS-FILE, SO THE
+001570*    MANIFEST BELOW IS BUILT FROM THE ACTUAL SOURCE TREE EACH
+001580*    TIME THIS PROGRAM RUNS, NOT FROM A LIST SUPPLIED BY SOME
+001590*    OTHER STEP.
+001600     MOVE 'F:\SIGER\WC\DES\CASSEL\FON' TO WS-LIB-DIR (1).
+001610     MOVE 'F:\FONTES'        TO WS-LIB-DIR (2).
+001620     PERFORM VARYING WS-LIB-IX FROM 1 BY 1
+001630             UNTIL WS-LIB-IX > WS-LIB-COUNT
+001640         PERFORM 1060-SCAN-LIBRARY THRU 1060-SCAN-LIBRARY-EXIT
+001650     END-PERFORM.
+001660     OPEN OUTPUT CS101-MBRS-FILE.
+001670     PERFORM 1070-LOAD-RAW-LISTING
+001680         THRU 1070-LOAD-RAW-LISTING-EXIT.
+001690     CLOSE CS101-MBRS-FILE.
+001700 1050-BUILD-MEMBER-INVENTORY-EXIT.
+001710     EXIT.
+001720*
+001730 1060-SCAN-LIBRARY.
+001740     MOVE SPACES             TO WS-SHELL-CMD.
+001750     IF WS-LIB-IX = 1
+001760         STRING 'DIR "' DELIMITED BY SIZE
+001770             WS-LIB-DIR (WS-LIB-IX) DELIMITED BY SPACE
+001780             '\*.CBL" /B /S > ' DELIMITED BY SIZE
+001790             WS-RAW-LISTING-PATH DELIMITED BY SPACE
+001800             INTO WS-SHELL-CMD
+001810         END-STRING
+001820     ELSE
+001830         STRING 'DIR "' DELIMITED BY SIZE
+001840             WS-LIB-DIR (WS-LIB-IX) DELIMITED BY SPACE
+001850             '\*.CBL" /B /S >> ' DELIMITED BY SIZE
+001860             WS-RAW-LISTING-PATH DELIMITED BY SPACE
+001870             INTO WS-SHELL-CMD
+001880         END-STRING
+001890     END-IF.
+001900     CALL 'SYSTEM'           USING WS-SHELL-CMD.
+001910 1060-SCAN-LIBRARY-EXIT.
+001920     EXIT.
+001930*
+001940 1070-LOAD-RAW-LISTING.
+001950     OPEN INPUT CS101-RAW-FILE.
+001960     IF NOT WS-RAW-OK
+001970         GO TO 1070-LOAD-RAW-LISTING-EXIT
+001980     END-IF.
+001990     MOVE 'N'                TO WS-RAW-EOF-SW.
+002000     PERFORM 1075-LOAD-RAW-LINE THRU 1075-LOAD-RAW-LINE-EXIT
+002010         UNTIL WS-RAW-EOF-YES.
+002020     CLOSE CS101-RAW-FILE.
+002030 1070-LOAD-RAW-LISTING-EXIT.
+002040     EXIT.
+002050*
+002060 1075-LOAD-RAW-LINE.
+002070     READ CS101-RAW-FILE
+002080         AT END
+002090             SET WS-RAW-EOF-YES  TO TRUE
+002100             GO TO 1075-LOAD-RAW-LINE-EXIT
+002110     END-READ.
+002120     IF CS101-RAW-REC = SPACES
+002130         GO TO 1075-LOAD-RAW-LINE-EXIT
+002140     END-IF.
+002150     PERFORM 1080-SPLIT-PATH THRU 1080-SPLIT-PATH-EXIT.
+002160     WRITE CS101-MBRS-REC.
+002170 1075-LOAD-RAW-LINE-EXIT.
+002180     EXIT.
+002190*
+002200 1080-SPLIT-PATH.
+002210*    CS101-RAW-REC IS A FULL PATH; SPLIT IT INTO ITS DIRECTORY
+002220*    AND MEMBER NAME (WITHOUT THE ".CBL" EXTENSION) AT THE LAST
+002230*    BACKSLASH.
+002240     MOVE ZERO               TO WS-SPLIT-POS.
+002250     INSPECT FUNCTION UPPER-CASE (CS101-RAW-REC)
+002260         TALLYING WS-SPLIT-POS FOR CHARACTERS
+002270         BEFORE INITIAL '.CBL'.
+002280     MOVE SPACES             TO CS1-MBRS-LIBRARY-DIR
+002290                                CS1-MBRS-MEMBER-NAME
+002300                                CS1-MBRS-FULL-PATH.
+002310     COMPUTE WS-BY-POS = WS-SPLIT-POS + 4.
+002320     MOVE CS101-RAW-REC (1 : WS-BY-POS)
+002330         TO CS1-MBRS-FULL-PATH.
+002340     PERFORM 1085-FIND-LAST-SLASH
+002350         THRU 1085-FIND-LAST-SLASH-EXIT.
+002360 1080-SPLIT-PATH-EXIT.
+002370     EXIT.
+002380*
+002390 1085-FIND-LAST-SLASH.
+002400     MOVE ZERO               TO WS-NAME-START.
+002410     MOVE 1                  TO WS-SCAN-POS.
+002420     PERFORM 1086-FIND-NEXT-SLASH
+002430         THRU 1086-FIND-NEXT-SLASH-EXIT
+002440         UNTIL WS-SCAN-POS > WS-SPLIT-POS.
+002450     IF WS-NAME-START > ZERO
+002460         COMPUTE WS-BY-POS = WS-NAME-START - 1
+002470         MOVE CS101-RAW-REC (1 : WS-BY-POS)
+002480             TO CS1-MBRS-LIBRARY-DIR
+002490         COMPUTE WS-BY-POS = WS-SPLIT-POS - WS-NAME-START
+002500         MOVE CS101-RAW-REC (WS-NAME-START : WS-BY-POS)
+002510             TO CS1-MBRS-MEMBER-NAME
+002520     ELSE
+002530         MOVE CS101-RAW-REC (1 : WS-SPLIT-POS)
+002540             TO CS1-MBRS-MEMBER-NAME
+002550     END-IF.
+002560 1085-FIND-LAST-SLASH-EXIT.
+002570     EXIT.
+002580*
+002590 1086-FIND-NEXT-SLASH.
+002600     IF CS101-RAW-REC (WS-SCAN-POS : 1) = '\'
+002610         COMPUTE WS-NAME-START = WS-SCAN-POS + 1
+002620     END-IF.
+002630     ADD 1                   TO WS-SCAN-POS.
+002640 1086-FIND-NEXT-SLASH-EXIT.
+002650     EXIT.
+002660*
+002670 1900-READ-MBRS.
+002680     READ CS101-MBRS-FILE
+002690         AT END
+002700             SET WS-MBRS-EOF-YES TO TRUE
+002710             GO TO 1900-READ-MBRS-EXIT
+002720     END-READ.
+002730     MOVE CS1-MBRS-MEMBER-NAME  TO WS-CURRENT-MEMBER.
+002740     MOVE CS1-MBRS-FULL-PATH    TO WS-CURRENT-PATH.
+002750     ADD 1                   TO WS-MEMBER-COUNT.
+002760 1900-READ-MBRS-EXIT.
+002770     EXIT.
+002780*
+002790 2000-PROCESS-MEMBERS.
+002800     MOVE 'N'                TO WS-FOUND-COPY-SW.
+002810     MOVE SPACES             TO WS-NOMPRG-FOUND.
+002820     OPEN INPUT CS101-SRC-FILE.
+002830     IF WS-SRC-OK
+002840         MOVE 'N'            TO WS-SRC-EOF-SW
+002850         PERFORM 2100-SCAN-MEMBER THRU 2100-SCAN-MEMBER-EXIT
+002860             UNTIL WS-SRC-EOF-YES
+002870         CLOSE CS101-SRC-FILE
+002880     END-IF.
+002890     IF WS-FOUND-COPY-YES
+002900         ADD 1               TO WS-HIT-COUNT
+002910         MOVE SPACES         TO WS-DETAIL-LINE
+002920         MOVE WS-CURRENT-MEMBER  TO DL-PROGRAM
+002930         MOVE WS-NOMPRG-FOUND    TO DL-NOMPRG
+002940         MOVE WS-CURRENT-PATH    TO DL-PATH
+002950         MOVE WS-DETAIL-LINE     TO CS101-RPT-REC
+002960         WRITE CS101-RPT-REC
+002970     END-IF.
+002980     PERFORM 1900-READ-MBRS THRU 1900-READ-MBRS-EXIT.
+002990 2000-PROCESS-MEMBERS-EXIT.
+003000     EXIT.
+003010*
+003020 2100-SCAN-MEMBER.
+003030     READ CS101-SRC-FILE
+003040         AT END
+003050             SET WS-SRC-EOF-YES  TO TRUE
+003060             GO TO 2100-SCAN-MEMBER-EXIT
+003070     END-READ.
+003080     MOVE FUNCTION UPPER-CASE (CS101-SRC-REC) TO WS-UPPER-LINE.
+003090     MOVE ZERO               TO WS-SCAN-POS.
+003100     INSPECT WS-UPPER-LINE
+003110         TALLYING WS-SCAN-POS FOR CHARACTERS
+003120         BEFORE INITIAL 'CONFIGOO.CPY'.
+003130     IF WS-SCAN-POS < LENGTH OF WS-UPPER-LINE
+003140         MOVE 'Y'            TO WS-FOUND-COPY-SW
+003150         PERFORM 2110-EXTRACT-NOMPRG THRU 2110-EXTRACT-NOMPRG-EXIT
+003160     END-IF.
+003170 2100-SCAN-MEMBER-EXIT.
+003180     EXIT.
+003190*
+003200 2110-EXTRACT-NOMPRG.
+003210     IF WS-NOMPRG-FOUND NOT = SPACES
+003220         GO TO 2110-EXTRACT-NOMPRG-EXIT
+003230     END-IF.
+003240     MOVE ZERO               TO WS-BY-POS.
+003250     INSPECT WS-UPPER-LINE
+003260         TALLYING WS-BY-POS FOR CHARACTERS
+003270         BEFORE INITIAL ' BY '.
+003280     IF WS-BY-POS < LENGTH OF WS-UPPER-LINE
+003290         COMPUTE WS-NAME-START = WS-BY-POS + 5
+003300         UNSTRING CS101-SRC-REC DELIMITED BY SPACE OR '.' OR '"'
+003310             INTO WS-NOMPRG-FOUND
+003320             WITH POINTER WS-NAME-START
+003330     END-IF.
+003340 2110-EXTRACT-NOMPRG-EXIT.
+003350     EXIT.
+003360*
+003370 8000-FINISH.
+003380     MOVE SPACES             TO CS101-RPT-REC.
+003390     WRITE CS101-RPT-REC.
+003400     MOVE SPACES             TO WS-TOTAL-LINE.
+003410     MOVE WS-MEMBER-COUNT    TO WS-MEMBER-COUNT-ED.
+003420     MOVE WS-HIT-COUNT       TO WS-HIT-COUNT-ED.
+003430     STRING 'MEMBERS SCANNED: ' DELIMITED BY SIZE
+003440         WS-MEMBER-COUNT-ED  DELIMITED BY SIZE
+003450         '   CONFIGOO COPIES FOUND: ' DELIMITED BY SIZE
+003460         WS-HIT-COUNT-ED     DELIMITED BY SIZE
+003470         INTO WS-TOTAL-LINE.
+003480     MOVE WS-TOTAL-LINE      TO CS101-RPT-REC.
+003490     WRITE CS101-RPT-REC.
+003500     CLOSE CS101-MBRS-FILE CS101-RPT-FILE.
+003510 8000-FINISH-EXIT.
+003520     EXIT.
