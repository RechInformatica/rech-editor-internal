@@ -0,0 +1,229 @@
+000010 IDENTIFICATION              DIVISION.
+000020 PROGRAM-ID.                 CS105.
+000030 AUTHOR.                     J. R. CASSEL.
+000040 INSTALLATION.               SIGER - DEPTO DE DESENVOLVIMENTO.
+000050 DATE-WRITTEN.               09/08/2026.
+000060 DATE-COMPILED.              09/08/2026.
+000070*****************************************************************
+000080*                                                                *
+000090*    CS105 - CLASS-ID INHERITANCE CROSS-REFERENCE REPORT        *
+000100*                                                                *
+000110*    SRIC10 IS DECLARED WITH CLASS-ID SRIC10 AND CONDITIONALLY   *
+000120*    INHERITS BEHAVIOR VIA W78-HERDA-CLASSE.  THIS PROGRAM       *
+000130*    WALKS THE SOURCE-MEMBER INVENTORY, OPENS EACH MEMBER,       *
+000140*    AND FOR EVERY ONE THAT DECLARES A CLASS-ID RECORDS ITS      *
+000150*    NAME, WHETHER IT TURNS ON W78-HERDA-CLASSE, AND WHAT        *
+000160*    PARENT CLASS ITS "INHERITS FROM" CLAUSE NAMES, SO THE       *
+000170*    WHOLE OO CLASS HIERARCHY CAN BE READ AS ONE TREE INSTEAD    *
+000180*    OF BEING PIECED TOGETHER FILE BY FILE.                     *
+000190*                                                                *
+000200*    MODIFICATION HISTORY                                       *
+000210*    ----------------------                                     *
+000220*    DATE       INIT DESCRIPTION                                *
+000230*    ---------- ---- -------------------------------------------*
+000240*    2026-08-09 JRC  ORIGINAL PROGRAM.                          *
+000250*                                                                *
+000260*****************************************************************
+000270 ENVIRONMENT                 DIVISION.
+000280 CONFIGURATION               SECTION.
+000290 SPECIAL-NAMES.
+000300     DECIMAL-POINT IS COMMA.
+000310 INPUT-OUTPUT                SECTION.
+000320 FILE-CONTROL.
+000330     SELECT CS105-MBRS-FILE  ASSIGN TO CS105MBR
+000340                             ORGANIZATION IS LINE SEQUENTIAL
+000350                             FILE STATUS IS WS-MBRS-STATUS.
+000360
+000370     SELECT CS105-SRC-FILE   ASSIGN TO DYNAMIC WS-CURRENT-PATH
+000380                             ORGANIZATION IS LINE SEQUENTIAL
+000390                             FILE STATUS IS WS-SRC-STATUS.
+000400
+000410     SELECT CS105-RPT-FILE   ASSIGN TO CS105RPT
+000420                             ORGANIZATION IS LINE SEQUENTIAL
+000430                             FILE STATUS IS WS-RPT-STATUS.
+000440
+000450 DATA                        DIVISION.
+000460 FILE                        SECTION.
+000470 FD  CS105-MBRS-FILE
+000480     RECORDING MODE IS F.
+000490 01  CS105-MBRS-REC.
+000500     COPY CS1MBRS.
+000510
+000520 FD  CS105-SRC-FILE
+000530     RECORDING MODE IS F.
+000540 01  CS105-SRC-REC           PIC X(200).
+000550
+000560 FD  CS105-RPT-FILE
+000570     RECORDING MODE IS F.
+000580 01  CS105-RPT-REC           PIC X(100).
+000590
+000600 WORKING-STORAGE             SECTION.
+000610 COPY CS1DHDR.
+000620*
+000630 01  WS-SWITCHES.
+000640     05  WS-MBRS-STATUS      PIC X(02)      VALUE SPACES.
+000650         88  WS-MBRS-OK          VALUE '00'.
+000660     05  WS-SRC-STATUS       PIC X(02)      VALUE SPACES.
+000670         88  WS-SRC-OK           VALUE '00'.
+000680     05  WS-RPT-STATUS       PIC X(02)      VALUE SPACES.
+000690         88  WS-RPT-OK           VALUE '00'.
+000700     05  WS-MBRS-EOF-SW      PIC X(01)      VALUE 'N'.
+000710         88  WS-MBRS-EOF-YES     VALUE 'Y'.
+000720     05  WS-SRC-EOF-SW       PIC X(01)      VALUE 'N'.
+000730         88  WS-SRC-EOF-YES      VALUE 'Y'.
+000740*
+000750 01  WS-CURRENT-PATH         PIC X(120)     VALUE SPACES.
+000760 01  WS-CURRENT-MEMBER       PIC X(08)      VALUE SPACES.
+000770 01  WS-SCAN-POS             PIC 9(03)      COMP   VALUE ZERO.
+000771 01  WS-NAME-BASE            PIC 9(03)      COMP   VALUE ZERO.
+000772 01  WS-PAD-LEN              PIC 9(03)      COMP   VALUE ZERO.
+000773 01  WS-NAME-START           PIC 9(03)      COMP   VALUE ZERO.
+000774 01  WS-NAME-LEN             PIC 9(03)      COMP   VALUE ZERO.
+000780*
+000790 01  WS-HEADING-1            PIC X(70)      VALUE
+000800     'CS105 - CLASS-ID INHERITANCE CROSS-REFERENCE'.
+000810 01  WS-HEADING-2.
+000820     05  FILLER              PIC X(10) VALUE 'MODULE'.
+000830     05  FILLER              PIC X(10) VALUE 'CLASS-ID'.
+000840     05  FILLER              PIC X(10) VALUE 'HERDA'.
+000850     05  FILLER              PIC X(10) VALUE 'INHERITS'.
+000860 01  WS-DETAIL-LINE.
+000870     05  DL-MODULE           PIC X(10).
+000880     05  DL-CLASS-ID         PIC X(10).
+000890     05  DL-HERDA            PIC X(10).
+000900     05  DL-INHERITS         PIC X(10).
+000910*
+000920 PROCEDURE                   DIVISION.
+000930*
+000940 0000-MAINLINE.
+000950     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000960     PERFORM 2000-PROCESS-MEMBERS THRU 2000-PROCESS-MEMBERS-EXIT
+000970         UNTIL WS-MBRS-EOF-YES.
+000980     PERFORM 8000-FINISH THRU 8000-FINISH-EXIT.
+000990     STOP RUN.
+001000*
+001010 1000-INITIALIZE.
+001020     OPEN INPUT CS105-MBRS-FILE.
+001030     IF NOT WS-MBRS-OK
+001040         DISPLAY 'CS105 - CANNOT OPEN MEMBER INVENTORY'
+001050         STOP RUN
+001060     END-IF.
+001070     OPEN OUTPUT CS105-RPT-FILE.
+001080     MOVE WS-HEADING-1       TO CS105-RPT-REC.
+001090     WRITE CS105-RPT-REC.
+001100     MOVE SPACES             TO CS105-RPT-REC.
+001110     WRITE CS105-RPT-REC.
+001120     MOVE WS-HEADING-2       TO CS105-RPT-REC.
+001130     WRITE CS105-RPT-REC.
+001140     PERFORM 1900-READ-MBRS THRU 1900-READ-MBRS-EXIT.
+001150 1000-INITIALIZE-EXIT.
+001160     EXIT.
+001170*
+001180 1900-READ-MBRS.
+001190     READ CS105-MBRS-FILE
+001200         AT END
+001210             SET WS-MBRS-EOF-YES TO TRUE
+001220             GO TO 1900-READ-MBRS-EXIT
+001230     END-READ.
+001240     MOVE CS1-MBRS-MEMBER-NAME  TO WS-CURRENT-MEMBER.
+001250     MOVE CS1-MBRS-FULL-PATH    TO WS-CURRENT-PATH.
+001260 1900-READ-MBRS-EXIT.
+001270     EXIT.
+001280*
+001290 2000-PROCESS-MEMBERS.
+001300     MOVE SPACES             TO CS1-CLASS-ID-NAME
+001310                                CS1-INHERITS-FROM.
+001320     SET CS1-HERDA-BRANCH-NOT-TAKEN TO TRUE.
+001330     OPEN INPUT CS105-SRC-FILE.
+001340     IF WS-SRC-OK
+001350         MOVE 'N'            TO WS-SRC-EOF-SW
+001360         PERFORM 2100-SCAN-MEMBER THRU 2100-SCAN-MEMBER-EXIT
+001370             UNTIL WS-SRC-EOF-YES
+001380         CLOSE CS105-SRC-FILE
+001390     END-IF.
+001400     IF CS1-CLASS-ID-NAME NOT = SPACES
+001410         PERFORM 2900-WRITE-DETAIL THRU 2900-WRITE-DETAIL-EXIT
+001420     END-IF.
+001430     PERFORM 1900-READ-MBRS THRU 1900-READ-MBRS-EXIT.
+001440 2000-PROCESS-MEMBERS-EXIT.
+001450     EXIT.
+001460*
+001470 2100-SCAN-MEMBER.
+001480     READ CS105-SRC-FILE
+001490         AT END
+001500             SET WS-SRC-EOF-YES  TO TRUE
+001510             GO TO 2100-SCAN-MEMBER-EXIT
+001520     END-READ.
+001530     MOVE ZERO               TO WS-SCAN-POS.
+001540     INSPECT FUNCTION UPPER-CASE (CS105-SRC-REC)
+001550         TALLYING WS-SCAN-POS FOR CHARACTERS
+001560         BEFORE INITIAL 'W78-HERDA-CLASSE'.
+001570     IF WS-SCAN-POS < LENGTH OF CS105-SRC-REC
+001580         SET CS1-HERDA-BRANCH-TAKEN TO TRUE
+001590     END-IF.
+001600     MOVE ZERO               TO WS-SCAN-POS.
+001610     INSPECT FUNCTION UPPER-CASE (CS105-SRC-REC)
+001620         TALLYING WS-SCAN-POS FOR CHARACTERS
+001630         BEFORE INITIAL 'CLASS-ID.'.
+001640     IF WS-SCAN-POS < LENGTH OF CS105-SRC-REC
+001641         COMPUTE WS-NAME-BASE = WS-SCAN-POS + 10
+001642         MOVE ZERO           TO WS-PAD-LEN
+001643         INSPECT CS105-SRC-REC (WS-NAME-BASE : )
+001644             TALLYING WS-PAD-LEN FOR LEADING SPACE
+001645         COMPUTE WS-NAME-START = WS-NAME-BASE + WS-PAD-LEN
+001646         MOVE ZERO           TO WS-NAME-LEN
+001647         INSPECT CS105-SRC-REC (WS-NAME-START : )
+001648             TALLYING WS-NAME-LEN FOR CHARACTERS
+001649             BEFORE INITIAL '.'
+001650         IF WS-NAME-LEN > 8
+001651             MOVE 8          TO WS-NAME-LEN
+001652         END-IF
+001653         MOVE CS105-SRC-REC (WS-NAME-START : WS-NAME-LEN)
+001654             TO CS1-CLASS-ID-NAME
+001655     END-IF.
+001690     MOVE ZERO               TO WS-SCAN-POS.
+001700     INSPECT FUNCTION UPPER-CASE (CS105-SRC-REC)
+001710         TALLYING WS-SCAN-POS FOR CHARACTERS
+001720         BEFORE INITIAL 'INHERITS'.
+001730     IF WS-SCAN-POS < LENGTH OF CS105-SRC-REC
+001731         COMPUTE WS-NAME-BASE = WS-SCAN-POS + 9
+001732         MOVE ZERO           TO WS-PAD-LEN
+001733         INSPECT CS105-SRC-REC (WS-NAME-BASE : )
+001734             TALLYING WS-PAD-LEN FOR LEADING SPACE
+001735         COMPUTE WS-NAME-START = WS-NAME-BASE + WS-PAD-LEN
+001736         MOVE ZERO           TO WS-NAME-LEN
+001737         INSPECT CS105-SRC-REC (WS-NAME-START : )
+001738             TALLYING WS-NAME-LEN FOR CHARACTERS
+001739             BEFORE INITIAL '.'
+001740         IF WS-NAME-LEN > 8
+001741             MOVE 8          TO WS-NAME-LEN
+001742         END-IF
+001743         MOVE CS105-SRC-REC (WS-NAME-START : WS-NAME-LEN)
+001744             TO CS1-INHERITS-FROM
+001745     END-IF.
+001780 2100-SCAN-MEMBER-EXIT.
+001790     EXIT.
+001800*
+001810 2900-WRITE-DETAIL.
+001820     MOVE SPACES             TO WS-DETAIL-LINE.
+001830     MOVE WS-CURRENT-MEMBER  TO DL-MODULE.
+001840     MOVE CS1-CLASS-ID-NAME  TO DL-CLASS-ID.
+001850     IF CS1-HERDA-BRANCH-TAKEN
+001860         MOVE 'YES'          TO DL-HERDA
+001870     ELSE
+001880         MOVE 'NO'           TO DL-HERDA
+001890     END-IF.
+001900     IF CS1-INHERITS-FROM = SPACES
+001910         MOVE '(ROOT)'       TO DL-INHERITS
+001920     ELSE
+001930         MOVE CS1-INHERITS-FROM TO DL-INHERITS
+001940     END-IF.
+001950     MOVE WS-DETAIL-LINE     TO CS105-RPT-REC.
+001960     WRITE CS105-RPT-REC.
+001970 2900-WRITE-DETAIL-EXIT.
+001980     EXIT.
+001990*
+002000 8000-FINISH.
+002010     CLOSE CS105-MBRS-FILE CS105-RPT-FILE.
+002020 8000-FINISH-EXIT.
+002030     EXIT.
