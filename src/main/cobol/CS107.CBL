@@ -0,0 +1,500 @@
+000010 IDENTIFICATION              DIVISION.
+000020 PROGRAM-ID.                 CS107.
+000030 AUTHOR.                     J. R. CASSEL.
+000040 INSTALLATION.               SIGER - DEPTO DE DESENVOLVIMENTO.
+000050 DATE-WRITTEN.               09/08/2026.
+000060 DATE-COMPILED.              09/08/2026.
+000070*****************************************************************
+000080*                                                                *
+000090*    CS107 - MULTI-SITE DIAGNOSTIC PATH RECONCILIATION REPORT   *
+000100*                                                                *
+000110*    THE PREPROCESSOR DIAGNOSTIC HEADER'S -DC= OPTION LISTS      *
+000120*    SEVERAL CANDIDATE SOURCE DIRECTORIES IN SEARCH ORDER, BUT   *
+000130*    DOES NOT SAY WHICH ONE ACTUALLY SUPPLIED A GIVEN COPY       *
+000140*    STATEMENT'S MEMBER.  THIS PROGRAM MAKES A FIRST PASS OVER   *
+000150*    THE DIAGNOSTIC INPUT TO COLLECT EVERY DISTINCT -DC=         *
+000160*    DIRECTORY NAMED IN IT, SHELLS OUT TO THE OS DIRECTORY       *
+000170*    LISTING TO SEE WHICH COPYBOOKS EACH ONE ACTUALLY HOLDS,     *
+000180*    AND BUILDS ITS OWN DIRECTORY CATALOG (CS1DCAT.CPY) FROM     *
+000190*    THAT - NO OUTSIDE STEP SUPPLIES IT.  A SECOND PASS THEN     *
+000200*    PARSES THE -DC= LIST AND EVERY "*>-CP>" COPY LINE, CROSS-   *
+000210*    REFERENCES EACH COPYBOOK NAME AGAINST THAT CATALOG, AND     *
+000220*    REPORTS THE FIRST DIRECTORY IN SEARCH ORDER THAT CONTAINS   *
+000230*    IT - FLAGGING ANY COPYBOOK THAT EXISTS IN MORE THAN ONE     *
+000240*    CANDIDATE DIRECTORY SO DRIFT BETWEEN COPIES CAN BE          *
+000250*    RECONCILED.                                                *
+000260*                                                                *
+000270*    MODIFICATION HISTORY                                       *
+000280*    ----------------------                                     *
+000290*    DATE       INIT DESCRIPTION                                *
+000300*    ---------- ---- -------------------------------------------*
+000310*    2026-08-09 JRC  ORIGINAL PROGRAM.                          *
+000320*    2026-08-09 JRC  NOW BUILDS THE DIRECTORY CATALOG ITSELF     *
+000330*                    VIA A DIRECTORY SCAN INSTEAD OF ASSUMING    *
+000340*                    ONE WAS SUPPLIED BY AN OUTSIDE STEP.        *
+000350*    2026-08-09 JRC  STRIP ANY TRAILING BACKSLASH OFF EACH -DC=  *
+000360*                    DIRECTORY AS SOON AS IT IS PARSED, SO A     *
+000370*                    DIRECTORY NAMED WITHOUT ONE (E.G. F:\FONTES *
+000380*                    WITH NO TRAILING \) STILL GETS THE          *
+000390*                    SEPARATOR THE SHELL COMMAND NEEDS.          *
+000400*    2026-08-09 JRC  COPYBOOK-NAME LENGTH NOW MEASURED BACK TO   *
+000410*                    THE POSITION BEFORE ".CPY" INSTEAD OF THE   *
+000420*                    SCAN POINTER LEFT PAST IT, SO THE EXTRACTED *
+000430*                    NAME NO LONGER CARRIES THE EXTENSION.  THE  *
+000440*                    CATALOG COMPARISON IN 2300-RESOLVE-         *
+000450*                    DIRECTORY NOW COMPARES BOTH SIDES UPPER-    *
+000460*                    CASED, SINCE THE RAW DIRECTORY LISTING AND  *
+000470*                    THE DIAGNOSTIC TEXT DO NOT SHARE ONE CASE,  *
+000480*                    AND 1095-LOAD-RAW-CAT-LINE NOW STRIPS THE   *
+000490*                    ".CPY" EXTENSION OFF THE RAW DIRECTORY      *
+000500*                    LISTING TOO, SO BOTH SIDES OF THE COMPARE   *
+000510*                    ARE THE SAME BARE-NAME FORM.                *
+000520*                                                                *
+000530*****************************************************************
+000540 ENVIRONMENT                 DIVISION.
+000550 CONFIGURATION               SECTION.
+000560 SPECIAL-NAMES.
+000570     DECIMAL-POINT IS COMMA.
+000580 INPUT-OUTPUT                SECTION.
+000590 FILE-CONTROL.
+000600     SELECT CS107-DIAG-FILE  ASSIGN TO CS107DIA
+000610                             ORGANIZATION IS LINE SEQUENTIAL
+000620                             FILE STATUS IS WS-DIAG-STATUS.
+000630
+000640     SELECT CS107-CAT-FILE   ASSIGN TO CS107CAT
+000650                             ORGANIZATION IS LINE SEQUENTIAL
+000660                             FILE STATUS IS WS-CAT-STATUS.
+000670
+000680     SELECT CS107-RPT-FILE   ASSIGN TO CS107RPT
+000690                             ORGANIZATION IS LINE SEQUENTIAL
+000700                             FILE STATUS IS WS-RPT-STATUS.
+000710
+000720     SELECT CS107-CAT-RAW-FILE ASSIGN TO DYNAMIC WS-RAW-CAT-PATH
+000730                             ORGANIZATION IS LINE SEQUENTIAL
+000740                             FILE STATUS IS WS-RAW-CAT-STATUS.
+000750
+000760 DATA                        DIVISION.
+000770 FILE                        SECTION.
+000780 FD  CS107-DIAG-FILE
+000790     RECORDING MODE IS F.
+000800 01  CS107-DIAG-REC          PIC X(200).
+000810
+000820 FD  CS107-CAT-FILE
+000830     RECORDING MODE IS F.
+000840 01  CS107-CAT-REC.
+000850     COPY CS1DCAT.
+000860
+000870 FD  CS107-CAT-RAW-FILE
+000880     RECORDING MODE IS F.
+000890 01  CS107-CAT-RAW-REC       PIC X(200).
+000900
+000910 FD  CS107-RPT-FILE
+000920     RECORDING MODE IS F.
+000930 01  CS107-RPT-REC           PIC X(100).
+000940
+000950 WORKING-STORAGE             SECTION.
+000960 01  WS-SWITCHES.
+000970     05  WS-DIAG-STATUS      PIC X(02)      VALUE SPACES.
+000980         88  WS-DIAG-OK          VALUE '00'.
+000990     05  WS-CAT-STATUS       PIC X(02)      VALUE SPACES.
+001000         88  WS-CAT-OK           VALUE '00'.
+001010     05  WS-RPT-STATUS       PIC X(02)      VALUE SPACES.
+001020         88  WS-RPT-OK           VALUE '00'.
+001030     05  WS-DIAG-EOF-SW      PIC X(01)      VALUE 'N'.
+001040         88  WS-DIAG-EOF-YES     VALUE 'Y'.
+001050     05  WS-CAT-EOF-SW       PIC X(01)      VALUE 'N'.
+001060         88  WS-CAT-EOF-YES      VALUE 'Y'.
+001070     05  WS-RAW-CAT-STATUS   PIC X(02)      VALUE SPACES.
+001080         88  WS-RAW-CAT-OK       VALUE '00'.
+001090     05  WS-RAW-CAT-EOF-SW   PIC X(01)      VALUE 'N'.
+001100         88  WS-RAW-CAT-EOF-YES  VALUE 'Y'.
+001110     05  WS-DUP-FOUND-SW     PIC X(01)      VALUE 'N'.
+001120         88  WS-DUP-FOUND-YES    VALUE 'Y'.
+001130*
+001140 01  WS-RAW-CAT-PATH         PIC X(40)      VALUE 'CS107CAT.RAW'.
+001150 01  WS-CAT-SHELL-CMD        PIC X(200)     VALUE SPACES.
+001160*
+001170*    DISTINCT -DC= DIRECTORIES SEEN ACROSS THE WHOLE DIAGNOSTIC
+001180*    FILE, COLLECTED ON THE FIRST PASS AND EACH SCANNED ONCE.
+001190 01  WS-SEEN-DIR-COUNT       PIC 9(02)      COMP   VALUE ZERO.
+001200 01  WS-SEEN-IX              PIC 9(02)      COMP   VALUE ZERO.
+001210 01  WS-DUP-IX               PIC 9(02)      COMP   VALUE ZERO.
+001220 01  WS-SEEN-DIR-TABLE.
+001230     05  WS-SEEN-DIR         PIC X(60)      OCCURS 20 TIMES.
+001240*
+001250 01  WS-UPPER-LINE           PIC X(200)     VALUE SPACES.
+001260 01  WS-SCAN-POS             PIC 9(03)      COMP   VALUE ZERO.
+001270 01  WS-DC-RAW-LIST          PIC X(200)     VALUE SPACES.
+001280*
+001290 01  WS-DC-TABLE-COUNTERS.
+001300     05  WS-DC-DIR-COUNT     PIC 9(02)      COMP   VALUE ZERO.
+001310     05  WS-DC-IX            PIC 9(02)      COMP   VALUE ZERO.
+001320     05  WS-NORM-IX          PIC 9(02)      COMP   VALUE ZERO.
+001330     05  WS-NORM-LEN         PIC 9(02)      COMP   VALUE ZERO.
+001340*
+001350 01  WS-DC-DIR-TABLE.
+001360     05  WS-DC-DIR           PIC X(60)      OCCURS 5 TIMES.
+001370*
+001380 01  WS-CAT-TABLE-COUNTERS.
+001390     05  WS-CAT-COUNT        PIC 9(04)      COMP   VALUE ZERO.
+001400     05  WS-CAT-IX           PIC 9(04)      COMP   VALUE ZERO.
+001410     05  WS-MAX-CAT          PIC 9(04)      COMP   VALUE 2000.
+001420*
+001430 01  WS-CAT-TABLE.
+001440     05  WS-CAT-ENTRY        OCCURS 2000 TIMES
+001450                             INDEXED BY WS-CAT-IDX.
+001460         10  WS-TBL-CAT-DIR  PIC X(60).
+001470         10  WS-TBL-CAT-BOOK PIC X(12).
+001480*
+001490 01  WS-COPYBOOK-NAME        PIC X(12)      VALUE SPACES.
+001500 01  WS-RESOLVED-DIR         PIC X(60)      VALUE SPACES.
+001510 01  WS-MATCH-COUNT          PIC 9(02)      COMP   VALUE ZERO.
+001520 01  WS-NAME-END-POS         PIC 9(03)      COMP   VALUE ZERO.
+001530 01  WS-NAME-START-POS       PIC 9(03)      COMP   VALUE ZERO.
+001540 01  WS-NAME-LEN             PIC 9(03)      COMP   VALUE ZERO.
+001550 01  WS-BACK-POS             PIC 9(03)      COMP   VALUE ZERO.
+001560*
+001570 01  WS-HEADING-1            PIC X(70)      VALUE
+001580     'CS107 - COPYBOOK DIRECTORY RESOLUTION RECONCILIATION'.
+001590 01  WS-HEADING-2.
+001600     05  FILLER              PIC X(15) VALUE 'COPYBOOK'.
+001610     05  FILLER              PIC X(50) VALUE 'RESOLVED FROM'.
+001620     05  FILLER              PIC X(15) VALUE 'STATUS'.
+001630 01  WS-DETAIL-LINE.
+001640     05  DL-COPYBOOK         PIC X(15).
+001650     05  DL-RESOLVED-DIR     PIC X(50).
+001660     05  DL-DRIFT-STATUS     PIC X(15).
+001670*
+001680 PROCEDURE                   DIVISION.
+001690*
+001700 0000-MAINLINE.
+001710     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001720     PERFORM 2000-PROCESS-DIAG THRU 2000-PROCESS-DIAG-EXIT
+001730         UNTIL WS-DIAG-EOF-YES.
+001740     PERFORM 8000-FINISH THRU 8000-FINISH-EXIT.
+001750     STOP RUN.
+001760*
+001770 1000-INITIALIZE.
+001780     PERFORM 1050-BUILD-CATALOG THRU 1050-BUILD-CATALOG-EXIT.
+001790     OPEN INPUT CS107-CAT-FILE.
+001800     IF NOT WS-CAT-OK
+001810         DISPLAY 'CS107 - CANNOT OPEN DIRECTORY CATALOG'
+001820         STOP RUN
+001830     END-IF.
+001840     PERFORM 1100-LOAD-CATALOG THRU 1100-LOAD-CATALOG-EXIT
+001850         UNTIL WS-CAT-EOF-YES.
+001860     CLOSE CS107-CAT-FILE.
+001870     OPEN INPUT CS107-DIAG-FILE.
+001880     IF NOT WS-DIAG-OK
+001890         DISPLAY 'CS107 - CANNOT OPEN DIAGNOSTIC INPUT'
+001900         STOP RUN
+001910     END-IF.
+001920     OPEN OUTPUT CS107-RPT-FILE.
+001930     MOVE WS-HEADING-1       TO CS107-RPT-REC.
+001940     WRITE CS107-RPT-REC.
+001950     MOVE SPACES             TO CS107-RPT-REC.
+001960     WRITE CS107-RPT-REC.
+001970     MOVE WS-HEADING-2       TO CS107-RPT-REC.
+001980     WRITE CS107-RPT-REC.
+001990 1000-INITIALIZE-EXIT.
+002000     EXIT.
+002010*
+002020 1050-BUILD-CATALOG.
+002030*    FIRST PASS OVER THE DIAGNOSTIC INPUT: COLLECT EVERY DISTINCT
+002040*    -DC= DIRECTORY IT NAMES, THEN SHELL OUT TO THE OS DIRECTORY
+002050*    LISTING ONCE PER DIRECTORY TO SEE WHAT COPYBOOKS ARE THERE,
+002060*    WRITING THE RESULT TO CS107CAT SO 1100-LOAD-CATALOG BELOW
+002070*    HAS SOMETHING REAL TO READ.
+002080     OPEN INPUT CS107-DIAG-FILE.
+002090     IF NOT WS-DIAG-OK
+002100         GO TO 1050-BUILD-CATALOG-EXIT
+002110     END-IF.
+002120     MOVE 'N'                TO WS-DIAG-EOF-SW.
+002130     PERFORM 1055-SCAN-DIAG-LINE THRU 1055-SCAN-DIAG-LINE-EXIT
+002140         UNTIL WS-DIAG-EOF-YES.
+002150     CLOSE CS107-DIAG-FILE.
+002160     MOVE 'N'                TO WS-DIAG-EOF-SW.
+002170     OPEN OUTPUT CS107-CAT-FILE.
+002180     PERFORM VARYING WS-SEEN-IX FROM 1 BY 1
+002190             UNTIL WS-SEEN-IX > WS-SEEN-DIR-COUNT
+002200         PERFORM 1080-SCAN-DIRECTORY THRU 1080-SCAN-DIRECTORY-EXIT
+002210     END-PERFORM.
+002220     CLOSE CS107-CAT-FILE.
+002230 1050-BUILD-CATALOG-EXIT.
+002240     EXIT.
+002250*
+002260 1055-SCAN-DIAG-LINE.
+002270     READ CS107-DIAG-FILE
+002280         AT END
+002290             SET WS-DIAG-EOF-YES TO TRUE
+002300             GO TO 1055-SCAN-DIAG-LINE-EXIT
+002310     END-READ.
+002320     MOVE FUNCTION UPPER-CASE (CS107-DIAG-REC) TO WS-UPPER-LINE.
+002330     MOVE ZERO               TO WS-SCAN-POS.
+002340     INSPECT WS-UPPER-LINE TALLYING WS-SCAN-POS FOR CHARACTERS
+002350         BEFORE INITIAL '-DC='.
+002360     IF WS-SCAN-POS < LENGTH OF WS-UPPER-LINE
+002370         PERFORM 2100-PARSE-DC-LIST THRU 2100-PARSE-DC-LIST-EXIT
+002380         PERFORM 1060-MERGE-SEEN-DIRS
+002390             THRU 1060-MERGE-SEEN-DIRS-EXIT
+002400     END-IF.
+002410 1055-SCAN-DIAG-LINE-EXIT.
+002420     EXIT.
+002430*
+002440 1060-MERGE-SEEN-DIRS.
+002450     PERFORM VARYING WS-DC-IX FROM 1 BY 1
+002460             UNTIL WS-DC-IX > WS-DC-DIR-COUNT
+002470         IF WS-DC-DIR (WS-DC-IX) NOT = SPACES
+002480             PERFORM 1065-ADD-SEEN-DIR THRU 1065-ADD-SEEN-DIR-EXIT
+002490         END-IF
+002500     END-PERFORM.
+002510 1060-MERGE-SEEN-DIRS-EXIT.
+002520     EXIT.
+002530*
+002540 1065-ADD-SEEN-DIR.
+002550     MOVE 'N'                TO WS-DUP-FOUND-SW.
+002560     PERFORM VARYING WS-DUP-IX FROM 1 BY 1
+002570             UNTIL WS-DUP-IX > WS-SEEN-DIR-COUNT
+002580         IF WS-SEEN-DIR (WS-DUP-IX) = WS-DC-DIR (WS-DC-IX)
+002590             MOVE 'Y'        TO WS-DUP-FOUND-SW
+002600         END-IF
+002610     END-PERFORM.
+002620     IF NOT WS-DUP-FOUND-YES AND WS-SEEN-DIR-COUNT < 20
+002630         ADD 1               TO WS-SEEN-DIR-COUNT
+002640         MOVE WS-DC-DIR (WS-DC-IX)
+002650                             TO WS-SEEN-DIR (WS-SEEN-DIR-COUNT)
+002660     END-IF.
+002670 1065-ADD-SEEN-DIR-EXIT.
+002680     EXIT.
+002690*
+002700 1080-SCAN-DIRECTORY.
+002710     MOVE SPACES             TO WS-CAT-SHELL-CMD.
+002720*    WS-SEEN-DIR WAS ALREADY STRIPPED OF ANY TRAILING BACKSLASH
+002730*    BY 2150-STRIP-TRAILING-SLASHES, SO THE SEPARATOR IS ALWAYS
+002740*    INSERTED HERE RATHER THAN ASSUMED TO BE PART OF THE STRING.
+002750     STRING 'DIR "' DELIMITED BY SIZE
+002760         WS-SEEN-DIR (WS-SEEN-IX) DELIMITED BY SPACE
+002770         '\*.CPY" /B > ' DELIMITED BY SIZE
+002780         WS-RAW-CAT-PATH DELIMITED BY SPACE
+002790         INTO WS-CAT-SHELL-CMD
+002800     END-STRING.
+002810     CALL 'SYSTEM'           USING WS-CAT-SHELL-CMD.
+002820     PERFORM 1090-LOAD-RAW-CATALOG
+002830         THRU 1090-LOAD-RAW-CATALOG-EXIT.
+002840 1080-SCAN-DIRECTORY-EXIT.
+002850     EXIT.
+002860*
+002870 1090-LOAD-RAW-CATALOG.
+002880     OPEN INPUT CS107-CAT-RAW-FILE.
+002890     IF NOT WS-RAW-CAT-OK
+002900         GO TO 1090-LOAD-RAW-CATALOG-EXIT
+002910     END-IF.
+002920     MOVE 'N'                TO WS-RAW-CAT-EOF-SW.
+002930     PERFORM 1095-LOAD-RAW-CAT-LINE
+002940         THRU 1095-LOAD-RAW-CAT-LINE-EXIT
+002950         UNTIL WS-RAW-CAT-EOF-YES.
+002960     CLOSE CS107-CAT-RAW-FILE.
+002970 1090-LOAD-RAW-CATALOG-EXIT.
+002980     EXIT.
+002990*
+003000 1095-LOAD-RAW-CAT-LINE.
+003010     READ CS107-CAT-RAW-FILE
+003020         AT END
+003030             SET WS-RAW-CAT-EOF-YES  TO TRUE
+003040             GO TO 1095-LOAD-RAW-CAT-LINE-EXIT
+003050     END-READ.
+003060     IF CS107-CAT-RAW-REC = SPACES
+003070         GO TO 1095-LOAD-RAW-CAT-LINE-EXIT
+003080     END-IF.
+003090     MOVE SPACES             TO CS107-CAT-REC.
+003100     MOVE WS-SEEN-DIR (WS-SEEN-IX)   TO CS1-DCAT-DIRECTORY.
+003110*    THE DIRECTORY LISTING RETURNS THE BARE FILE NAME WITH ITS
+003120*    ".CPY" EXTENSION STILL ON IT; STRIP THAT OFF SO THIS SIDE
+003130*    OF THE CATALOG MATCHES THE EXTENSION-LESS NAME 2200-PARSE-
+003140*    COPY-LINE EXTRACTS FROM THE DIAGNOSTIC TEXT.
+003150     MOVE ZERO               TO WS-NAME-LEN.
+003160     INSPECT CS107-CAT-RAW-REC TALLYING WS-NAME-LEN
+003170         FOR CHARACTERS BEFORE INITIAL '.'.
+003180     IF WS-NAME-LEN > 12
+003190         MOVE 12             TO WS-NAME-LEN
+003200     END-IF.
+003210     MOVE CS107-CAT-RAW-REC (1 : WS-NAME-LEN)
+003220         TO CS1-DCAT-COPYBOOK-NAME.
+003230     WRITE CS107-CAT-REC.
+003240 1095-LOAD-RAW-CAT-LINE-EXIT.
+003250     EXIT.
+003260*
+003270 1100-LOAD-CATALOG.
+003280     READ CS107-CAT-FILE
+003290         AT END
+003300             SET WS-CAT-EOF-YES  TO TRUE
+003310             GO TO 1100-LOAD-CATALOG-EXIT
+003320     END-READ.
+003330     IF WS-CAT-COUNT < WS-MAX-CAT
+003340         ADD 1               TO WS-CAT-COUNT
+003350         SET WS-CAT-IDX      TO WS-CAT-COUNT
+003360         MOVE CS1-DCAT-DIRECTORY
+003370             TO WS-TBL-CAT-DIR (WS-CAT-IDX)
+003380         MOVE CS1-DCAT-COPYBOOK-NAME
+003390             TO WS-TBL-CAT-BOOK (WS-CAT-IDX)
+003400     END-IF.
+003410 1100-LOAD-CATALOG-EXIT.
+003420     EXIT.
+003430*
+003440 2000-PROCESS-DIAG.
+003450     READ CS107-DIAG-FILE
+003460         AT END
+003470             SET WS-DIAG-EOF-YES TO TRUE
+003480             GO TO 2000-PROCESS-DIAG-EXIT
+003490     END-READ.
+003500     MOVE FUNCTION UPPER-CASE (CS107-DIAG-REC) TO WS-UPPER-LINE.
+003510     MOVE ZERO               TO WS-SCAN-POS.
+003520     INSPECT WS-UPPER-LINE TALLYING WS-SCAN-POS FOR CHARACTERS
+003530         BEFORE INITIAL '-DC='.
+003540     IF WS-SCAN-POS < LENGTH OF WS-UPPER-LINE
+003550         PERFORM 2100-PARSE-DC-LIST THRU 2100-PARSE-DC-LIST-EXIT
+003560     END-IF.
+003570     MOVE ZERO               TO WS-SCAN-POS.
+003580     INSPECT WS-UPPER-LINE TALLYING WS-SCAN-POS FOR CHARACTERS
+003590         BEFORE INITIAL '*>-CP>'.
+003600     IF WS-SCAN-POS = ZERO
+003610         PERFORM 2200-PARSE-COPY-LINE
+003620             THRU 2200-PARSE-COPY-LINE-EXIT
+003630     END-IF.
+003640 2000-PROCESS-DIAG-EXIT.
+003650     EXIT.
+003660*
+003670 2100-PARSE-DC-LIST.
+003680     COMPUTE WS-SCAN-POS = WS-SCAN-POS + 5.
+003690     MOVE SPACES             TO WS-DC-RAW-LIST.
+003700     UNSTRING CS107-DIAG-REC DELIMITED BY SPACE
+003710         INTO WS-DC-RAW-LIST
+003720         WITH POINTER WS-SCAN-POS.
+003730     MOVE ZERO               TO WS-DC-DIR-COUNT.
+003740     MOVE SPACES             TO WS-DC-DIR-TABLE.
+003750     UNSTRING WS-DC-RAW-LIST DELIMITED BY ';'
+003760         INTO WS-DC-DIR (1) WS-DC-DIR (2) WS-DC-DIR (3)
+003770              WS-DC-DIR (4) WS-DC-DIR (5)
+003780         TALLYING IN WS-DC-DIR-COUNT.
+003790     PERFORM 2150-STRIP-TRAILING-SLASHES
+003800         THRU 2150-STRIP-TRAILING-SLASHES-EXIT.
+003810 2100-PARSE-DC-LIST-EXIT.
+003820     EXIT.
+003830*
+003840 2150-STRIP-TRAILING-SLASHES.
+003850*    -DC= DIRECTORIES ARE COPIED VERBATIM FROM THE DIAGNOSTIC
+003860*    HEADER, WHERE SOME ENTRIES CARRY A TRAILING BACKSLASH AND
+003870*    OTHERS DO NOT.  STRIP IT OFF WHEREVER PRESENT SO EVERY
+003880*    DOWNSTREAM CONSUMER (THE CATALOG BUILT FROM WS-SEEN-DIR AND
+003890*    THE COMPARISON IN 2300-RESOLVE-DIRECTORY) SEES THE SAME
+003900*    NORMALIZED FORM, AND THE SEPARATOR CAN BE INSERTED
+003910*    EXPLICITLY WHEN A PATH IS BUILT FROM IT.
+003920     PERFORM VARYING WS-NORM-IX FROM 1 BY 1
+003930             UNTIL WS-NORM-IX > WS-DC-DIR-COUNT
+003940         IF WS-DC-DIR (WS-NORM-IX) NOT = SPACES
+003950             MOVE ZERO           TO WS-NORM-LEN
+003960             INSPECT WS-DC-DIR (WS-NORM-IX)
+003970                 TALLYING WS-NORM-LEN FOR CHARACTERS
+003980                 BEFORE INITIAL SPACE
+003990             IF WS-DC-DIR (WS-NORM-IX) (WS-NORM-LEN : 1) = '\'
+004000                 MOVE SPACE
+004010                     TO WS-DC-DIR (WS-NORM-IX) (WS-NORM-LEN : 1)
+004020             END-IF
+004030         END-IF
+004040     END-PERFORM.
+004050 2150-STRIP-TRAILING-SLASHES-EXIT.
+004060     EXIT.
+004070*
+004080 2200-PARSE-COPY-LINE.
+004090     MOVE ZERO               TO WS-SCAN-POS.
+004100     INSPECT WS-UPPER-LINE TALLYING WS-SCAN-POS FOR CHARACTERS
+004110         BEFORE INITIAL '.CPY'.
+004120     IF WS-SCAN-POS >= LENGTH OF WS-UPPER-LINE
+004130         GO TO 2200-PARSE-COPY-LINE-EXIT
+004140     END-IF.
+004150     COMPUTE WS-SCAN-POS = WS-SCAN-POS + 4.
+004160*    THE COPYBOOK NAME IS WHATEVER PRECEDES ".CPY", BACK TO THE
+004170*    NEAREST SPACE - NOT A FIXED-WIDTH WINDOW, SINCE NAMES RUN
+004180*    ANYWHERE FROM ONE TO EIGHT CHARACTERS.
+004190     PERFORM 2250-FIND-NAME-START THRU 2250-FIND-NAME-START-EXIT.
+004200     COMPUTE WS-NAME-LEN = WS-NAME-END-POS
+004210         - WS-NAME-START-POS + 1.
+004220     IF WS-NAME-LEN > 12
+004230         MOVE 12             TO WS-NAME-LEN
+004240     END-IF.
+004250     MOVE SPACES             TO WS-COPYBOOK-NAME.
+004260     MOVE CS107-DIAG-REC (WS-NAME-START-POS : WS-NAME-LEN)
+004270         TO WS-COPYBOOK-NAME.
+004280     PERFORM 2300-RESOLVE-DIRECTORY
+004290         THRU 2300-RESOLVE-DIRECTORY-EXIT.
+004300     PERFORM 2900-WRITE-DETAIL THRU 2900-WRITE-DETAIL-EXIT.
+004310 2200-PARSE-COPY-LINE-EXIT.
+004320     EXIT.
+004330*
+004340 2250-FIND-NAME-START.
+004350     MOVE WS-SCAN-POS        TO WS-NAME-END-POS.
+004360     SUBTRACT 4              FROM WS-NAME-END-POS.
+004370     MOVE WS-NAME-END-POS    TO WS-BACK-POS.
+004380     PERFORM 2260-BACK-ONE   THRU 2260-BACK-ONE-EXIT
+004390         UNTIL WS-BACK-POS = 1
+004400             OR CS107-DIAG-REC (WS-BACK-POS : 1) = SPACE.
+004410     IF CS107-DIAG-REC (WS-BACK-POS : 1) = SPACE
+004420         ADD 1               TO WS-BACK-POS
+004430     END-IF.
+004440     MOVE WS-BACK-POS        TO WS-NAME-START-POS.
+004450 2250-FIND-NAME-START-EXIT.
+004460     EXIT.
+004470*
+004480 2260-BACK-ONE.
+004490     SUBTRACT 1              FROM WS-BACK-POS.
+004500 2260-BACK-ONE-EXIT.
+004510     EXIT.
+004520*
+004530 2300-RESOLVE-DIRECTORY.
+004540     MOVE SPACES             TO WS-RESOLVED-DIR.
+004550     MOVE ZERO               TO WS-MATCH-COUNT.
+004560     PERFORM VARYING WS-DC-IX FROM 1 BY 1
+004570             UNTIL WS-DC-IX > WS-DC-DIR-COUNT
+004580         IF WS-DC-DIR (WS-DC-IX) NOT = SPACES
+004590             PERFORM VARYING WS-CAT-IX FROM 1 BY 1
+004600                     UNTIL WS-CAT-IX > WS-CAT-COUNT
+004610                 IF WS-TBL-CAT-DIR (WS-CAT-IX)
+004620                        = WS-DC-DIR (WS-DC-IX)
+004630                    AND FUNCTION UPPER-CASE (WS-TBL-CAT-BOOK
+004640                        (WS-CAT-IX)) = FUNCTION UPPER-CASE
+004650                        (WS-COPYBOOK-NAME)
+004660                     ADD 1           TO WS-MATCH-COUNT
+004670                     IF WS-RESOLVED-DIR = SPACES
+004680                         MOVE WS-DC-DIR (WS-DC-IX)
+004690                             TO WS-RESOLVED-DIR
+004700                     END-IF
+004710                 END-IF
+004720             END-PERFORM
+004730         END-IF
+004740     END-PERFORM.
+004750 2300-RESOLVE-DIRECTORY-EXIT.
+004760     EXIT.
+004770*
+004780 2900-WRITE-DETAIL.
+004790     MOVE SPACES             TO WS-DETAIL-LINE.
+004800     MOVE WS-COPYBOOK-NAME   TO DL-COPYBOOK.
+004810     IF WS-RESOLVED-DIR = SPACES
+004820         MOVE 'NOT FOUND'    TO DL-RESOLVED-DIR
+004830         MOVE '*** MISSING **' TO DL-DRIFT-STATUS
+004840     ELSE
+004850         MOVE WS-RESOLVED-DIR  TO DL-RESOLVED-DIR
+004860         IF WS-MATCH-COUNT > 1
+004870             MOVE '*** DRIFT ***'  TO DL-DRIFT-STATUS
+004880         ELSE
+004890             MOVE 'OK'       TO DL-DRIFT-STATUS
+004900         END-IF
+004910     END-IF.
+004920     MOVE WS-DETAIL-LINE     TO CS107-RPT-REC.
+004930     WRITE CS107-RPT-REC.
+004940 2900-WRITE-DETAIL-EXIT.
+004950     EXIT.
+004960*
+004970 8000-FINISH.
+004980     CLOSE CS107-DIAG-FILE CS107-RPT-FILE.
+004990 8000-FINISH-EXIT.
+005000     EXIT.
