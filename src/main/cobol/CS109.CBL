@@ -0,0 +1,395 @@
+000010 IDENTIFICATION              DIVISION.
+000020 PROGRAM-ID.                 CS109.
+000030 AUTHOR.                     J. R. CASSEL.
+000040 INSTALLATION.               SIGER - DEPTO DE DESENVOLVIMENTO.
+000050 DATE-WRITTEN.               09/08/2026.
+000060 DATE-COMPILED.              09/08/2026.
+000070*****************************************************************
+000080*                                                                *
+000090*    CS109 - PER-PROGRAM COPYBOOK EXPANSION SUMMARY REPORT       *
+000100*                                                                *
+000110*    EACH LINE OF THE PREPROCESSOR DIAGNOSTIC HEADER CARRIES A   *
+000120*    TRAILING PHYSICAL-LINE / LOGICAL-LINE PAIR, AND WHILE A     *
+000130*    LINE CAME FROM AN EXPANDED COPYBOOK IT ALSO CARRIES THAT    *
+000140*    COPYBOOK'S NAME AND NESTING DEPTH.  THE GAP BETWEEN THE     *
+000150*    PHYSICAL AND LOGICAL LINE NUMBER AT THE POINT A COPYBOOK'S  *
+000160*    EXPANSION ENDS IS HOW MANY LINES THAT COPY STATEMENT ADDED. *
+000170*    THIS PROGRAM ROLLS THAT UP PER MODULE: HOW MANY COPYBOOKS   *
+000180*    WERE EXPANDED, HOW MANY LINES THEY ADDED IN TOTAL, AND      *
+000190*    WHETHER ANY ONE COPYBOOK WAS PULLED IN MORE THAN ONCE.      *
+000200*                                                                *
+000210*    MODIFICATION HISTORY                                       *
+000220*    ----------------------                                     *
+000230*    DATE       INIT DESCRIPTION                                *
+000240*    ---------- ---- -------------------------------------------*
+000250*    2026-08-09 JRC  ORIGINAL PROGRAM.                          *
+000260*    2026-08-09 JRC  LINES-ADDED TOTAL NO LONGER DOUBLE-COUNTS   *
+000270*                    EARLIER COPYBOOKS WHEN A MODULE EXPANDS     *
+000280*                    TWO OR MORE - THE PHYS/LOGICAL GAP NEVER    *
+000290*                    RESETS BETWEEN COPYBOOKS, SO ONLY THE       *
+000300*                    INCREMENT SINCE THE PRIOR COPYBOOK CLOSED   *
+000310*                    IS ADDED NOW, NOT THE RAW CUMULATIVE GAP.   *
+000320*                                                                *
+000330*****************************************************************
+000340 ENVIRONMENT                 DIVISION.
+000350 CONFIGURATION               SECTION.
+000360 SPECIAL-NAMES.
+000370     DECIMAL-POINT IS COMMA.
+000380 INPUT-OUTPUT                SECTION.
+000390 FILE-CONTROL.
+000400     SELECT CS109-DIAG-FILE  ASSIGN TO CS109DIA
+000410                             ORGANIZATION IS LINE SEQUENTIAL
+000420                             FILE STATUS IS WS-DIAG-STATUS.
+000430
+000440     SELECT CS109-RPT-FILE   ASSIGN TO CS109RPT
+000450                             ORGANIZATION IS LINE SEQUENTIAL
+000460                             FILE STATUS IS WS-RPT-STATUS.
+000470
+000480 DATA                        DIVISION.
+000490 FILE                        SECTION.
+000500 FD  CS109-DIAG-FILE
+000510     RECORDING MODE IS F.
+000520 01  CS109-DIAG-REC          PIC X(200).
+000530
+000540 FD  CS109-RPT-FILE
+000550     RECORDING MODE IS F.
+000560 01  CS109-RPT-REC           PIC X(100).
+000570
+000580 WORKING-STORAGE             SECTION.
+000590 COPY CS1DHDR.
+000600*
+000610 01  WS-SWITCHES.
+000620     05  WS-DIAG-STATUS      PIC X(02)      VALUE SPACES.
+000630         88  WS-DIAG-OK          VALUE '00'.
+000640     05  WS-RPT-STATUS       PIC X(02)      VALUE SPACES.
+000650         88  WS-RPT-OK           VALUE '00'.
+000660     05  WS-DIAG-EOF-SW      PIC X(01)      VALUE 'N'.
+000670         88  WS-DIAG-EOF-YES     VALUE 'Y'.
+000680     05  WS-IN-COPY-SW       PIC X(01)      VALUE 'N'.
+000690         88  WS-IN-COPY-YES      VALUE 'Y'.
+000700     05  WS-HAS-TAG-SW       PIC X(01)      VALUE 'N'.
+000710         88  WS-HAS-TAG-YES      VALUE 'Y'.
+000720     05  WS-DUP-FOUND-SW     PIC X(01)      VALUE 'N'.
+000730         88  WS-DUP-FOUND-YES    VALUE 'Y'.
+000740*
+000750 01  WS-CURRENT-PROGRAM      PIC X(08)      VALUE SPACES.
+000760 01  WS-CURRENT-COPY-NAME    PIC X(08)      VALUE SPACES.
+000770 01  WS-TAG-COPY-NAME        PIC X(08)      VALUE SPACES.
+000780 01  WS-DUP-COPY-NAME        PIC X(08)      VALUE SPACES.
+000790 01  WS-PHYS-NUM             PIC 9(05)      COMP   VALUE ZERO.
+000800 01  WS-LOGICAL-NUM          PIC 9(05)      COMP   VALUE ZERO.
+000810 01  WS-CURRENT-DELTA        PIC 9(05)      COMP   VALUE ZERO.
+000820 01  WS-DELTA-AT-OPEN        PIC 9(05)      COMP   VALUE ZERO.
+000830 01  WS-COPY-COUNT           PIC 9(03)      COMP   VALUE ZERO.
+000840 01  WS-TOTAL-LINES-ADDED    PIC 9(05)      COMP   VALUE ZERO.
+000850*
+000860 01  WS-SCAN-POS             PIC 9(03)      COMP   VALUE ZERO.
+000870 01  WS-SLASH-POS            PIC 9(03)      COMP   VALUE ZERO.
+000880 01  WS-SLASH-FROM           PIC 9(03)      COMP   VALUE ZERO.
+000890 01  WS-SLASH-FOUND          PIC 9(03)      COMP   VALUE ZERO.
+000900 01  WS-SLASH-SCAN           PIC 9(03)      COMP   VALUE ZERO.
+000910 01  WS-NAME-START           PIC 9(03)      COMP   VALUE ZERO.
+000920 01  WS-NAME-LEN             PIC 9(03)      COMP   VALUE ZERO.
+000930 01  WS-TOK-LEN              PIC 9(02)      COMP   VALUE ZERO.
+000940 01  WS-TRAILER-POS          PIC 9(03)      COMP   VALUE ZERO.
+000950 01  WS-MARK-POS             PIC 9(03)      COMP   VALUE ZERO.
+000960 01  WS-SEARCH-FROM          PIC 9(03)      COMP   VALUE ZERO.
+000970 01  WS-TRAILER-TEXT         PIC X(60)      VALUE SPACES.
+000980 01  WS-TOK-COUNT            PIC 9(02)      COMP   VALUE ZERO.
+000990 01  WS-TOK-TABLE.
+001000     05  WS-TOK              PIC X(20)      OCCURS 4 TIMES.
+001010*
+001020 01  WS-SEEN-TABLE.
+001030     05  WS-SEEN-COUNT       PIC 9(02)      COMP   VALUE ZERO.
+001040     05  WS-SEEN-ENTRY       PIC X(08)      OCCURS 50 TIMES
+001050                             INDEXED BY WS-SEEN-IX.
+001060*
+001070 01  WS-HEADING-1            PIC X(70)      VALUE
+001080     'CS109 - PER-PROGRAM COPYBOOK EXPANSION SUMMARY'.
+001090 01  WS-HEADING-2.
+001100     05  FILLER              PIC X(10) VALUE 'MODULE'.
+001110     05  FILLER              PIC X(12) VALUE 'COPYBOOKS'.
+001120     05  FILLER              PIC X(12) VALUE 'LINES ADDED'.
+001130     05  FILLER              PIC X(30) VALUE 'DUPLICATE COPYBOOK'.
+001140 01  WS-DETAIL-LINE.
+001150     05  DL-MODULE           PIC X(10).
+001160     05  DL-COPY-COUNT       PIC ZZ9         .
+001170     05  FILLER              PIC X(09) VALUE SPACES.
+001180     05  DL-LINES-ADDED      PIC ZZZZ9       .
+001190     05  FILLER              PIC X(07) VALUE SPACES.
+001200     05  DL-DUP-NAME         PIC X(30).
+001210*
+001220 PROCEDURE                   DIVISION.
+001230*
+001240 0000-MAINLINE.
+001250     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001260     PERFORM 2000-PROCESS-DIAG THRU 2000-PROCESS-DIAG-EXIT
+001270         UNTIL WS-DIAG-EOF-YES.
+001280     PERFORM 8000-FINISH THRU 8000-FINISH-EXIT.
+001290     STOP RUN.
+001300*
+001310 1000-INITIALIZE.
+001320     OPEN INPUT CS109-DIAG-FILE.
+001330     IF NOT WS-DIAG-OK
+001340         DISPLAY 'CS109 - CANNOT OPEN DIAGNOSTIC INPUT'
+001350         STOP RUN
+001360     END-IF.
+001370     OPEN OUTPUT CS109-RPT-FILE.
+001380     MOVE WS-HEADING-1       TO CS109-RPT-REC.
+001390     WRITE CS109-RPT-REC.
+001400     MOVE SPACES             TO CS109-RPT-REC.
+001410     WRITE CS109-RPT-REC.
+001420     MOVE WS-HEADING-2       TO CS109-RPT-REC.
+001430     WRITE CS109-RPT-REC.
+001440 1000-INITIALIZE-EXIT.
+001450     EXIT.
+001460*
+001470 2000-PROCESS-DIAG.
+001480     READ CS109-DIAG-FILE
+001490         AT END
+001500             SET WS-DIAG-EOF-YES TO TRUE
+001510             GO TO 2000-PROCESS-DIAG-EXIT
+001520     END-READ.
+001530     MOVE CS109-DIAG-REC     TO CS1-RAW-LINE.
+001540     MOVE ZERO               TO WS-SCAN-POS.
+001550     INSPECT CS1-RAW-LINE TALLYING WS-SCAN-POS FOR CHARACTERS
+001560         BEFORE INITIAL 'CobolPreProcessor'.
+001570     IF WS-SCAN-POS < LENGTH OF CS1-RAW-LINE
+001580         PERFORM 2900-FLUSH-MODULE THRU 2900-FLUSH-MODULE-EXIT
+001590     END-IF.
+001600     MOVE ZERO               TO WS-SCAN-POS.
+001610     INSPECT FUNCTION UPPER-CASE (CS1-RAW-LINE)
+001620         TALLYING WS-SCAN-POS FOR CHARACTERS
+001630         BEFORE INITIAL '.CBL'.
+001640     IF WS-SCAN-POS < LENGTH OF CS1-RAW-LINE
+001650             AND WS-CURRENT-PROGRAM = SPACES
+001660             AND WS-SCAN-POS > ZERO
+001670         PERFORM 2100-EXTRACT-MODULE THRU 2100-EXTRACT-MODULE-EXIT
+001680     END-IF.
+001690     PERFORM 2400-PARSE-TRAILER THRU 2400-PARSE-TRAILER-EXIT.
+001700     PERFORM 2500-UPDATE-COPY-STATE
+001710         THRU 2500-UPDATE-COPY-STATE-EXIT.
+001720 2000-PROCESS-DIAG-EXIT.
+001730     EXIT.
+001740*
+001750 2100-EXTRACT-MODULE.
+001760*    THE MODULE NAME IS WHATEVER PRECEDES ".CBL", AFTER THE LAST
+001770*    PATH SEPARATOR (IF ANY); TAKE UP TO 8 CHARACTERS OF IT.
+001780     MOVE ZERO               TO WS-SLASH-POS.
+001790     MOVE 1                  TO WS-SLASH-FROM.
+001800     MOVE 1                  TO WS-SLASH-FOUND.
+001810     PERFORM 2150-FIND-NEXT-SLASH THRU 2150-FIND-NEXT-SLASH-EXIT
+001820         UNTIL WS-SLASH-FOUND = ZERO.
+001830     IF WS-SLASH-POS > ZERO
+001840         COMPUTE WS-NAME-START = WS-SLASH-POS + 1
+001850     ELSE
+001860         MOVE 1              TO WS-NAME-START
+001870     END-IF.
+001880     COMPUTE WS-NAME-LEN = WS-SCAN-POS - WS-NAME-START + 1.
+001890     IF WS-NAME-LEN > 8
+001900         MOVE 8              TO WS-NAME-LEN
+001910     END-IF.
+001920     IF WS-NAME-LEN > ZERO
+001930         MOVE CS1-RAW-LINE (WS-NAME-START : WS-NAME-LEN)
+001940             TO WS-CURRENT-PROGRAM
+001950     END-IF.
+001960 2100-EXTRACT-MODULE-EXIT.
+001970     EXIT.
+001980*
+001990 2150-FIND-NEXT-SLASH.
+002000     MOVE ZERO               TO WS-SLASH-FOUND.
+002010     IF WS-SLASH-FROM > WS-SCAN-POS
+002020         GO TO 2150-FIND-NEXT-SLASH-EXIT
+002030     END-IF.
+002040     MOVE ZERO               TO WS-SLASH-SCAN.
+002050     INSPECT CS1-RAW-LINE (WS-SLASH-FROM : )
+002060         TALLYING WS-SLASH-SCAN FOR CHARACTERS
+002070         BEFORE INITIAL '\'.
+002080     COMPUTE WS-SLASH-SCAN = WS-SLASH-FROM + WS-SLASH-SCAN.
+002090     IF WS-SLASH-SCAN > WS-SCAN-POS
+002100         GO TO 2150-FIND-NEXT-SLASH-EXIT
+002110     END-IF.
+002120     MOVE WS-SLASH-SCAN      TO WS-SLASH-POS.
+002130     MOVE 1                  TO WS-SLASH-FOUND.
+002140     COMPUTE WS-SLASH-FROM = WS-SLASH-SCAN + 1.
+002150 2150-FIND-NEXT-SLASH-EXIT.
+002160     EXIT.
+002170*
+002180 2400-PARSE-TRAILER.
+002190*    FIND THE LAST "*>" MARKER ON THE LINE - THAT IS WHERE THE
+002200*    TRAILING PHYSICAL/LOGICAL LINE-NUMBER PAIR STARTS.
+002210     MOVE 'N'                TO WS-HAS-TAG-SW.
+002220     MOVE ZERO               TO WS-TRAILER-POS.
+002230     MOVE 1                  TO WS-SEARCH-FROM.
+002240     MOVE 1                  TO WS-MARK-POS.
+002250     PERFORM 2410-FIND-NEXT-MARKER THRU 2410-FIND-NEXT-MARKER-EXIT
+002260         UNTIL WS-MARK-POS = ZERO.
+002270     IF WS-TRAILER-POS = ZERO
+002280         GO TO 2400-PARSE-TRAILER-EXIT
+002290     END-IF.
+002300     MOVE SPACES             TO WS-TRAILER-TEXT.
+002310     MOVE CS1-RAW-LINE (WS-TRAILER-POS + 2 : 60)
+002320         TO WS-TRAILER-TEXT.
+002330     MOVE FUNCTION TRIM (WS-TRAILER-TEXT) TO WS-TRAILER-TEXT.
+002340     MOVE ZERO               TO WS-TOK-COUNT.
+002350     UNSTRING WS-TRAILER-TEXT DELIMITED BY ALL SPACE
+002360         INTO WS-TOK (1) WS-TOK (2) WS-TOK (3) WS-TOK (4)
+002370         TALLYING IN WS-TOK-COUNT
+002380     END-UNSTRING.
+002390     IF WS-TOK-COUNT < 2
+002400         GO TO 2400-PARSE-TRAILER-EXIT
+002410     END-IF.
+002420     MOVE ZERO               TO WS-TOK-LEN.
+002430     INSPECT WS-TOK (1) TALLYING WS-TOK-LEN FOR CHARACTERS
+002440         BEFORE INITIAL SPACE.
+002450     IF WS-TOK-LEN = ZERO OR WS-TOK (1) (1 : WS-TOK-LEN)
+002460             NOT NUMERIC
+002470         GO TO 2400-PARSE-TRAILER-EXIT
+002480     END-IF.
+002490     COMPUTE WS-PHYS-NUM =
+002500         FUNCTION NUMVAL (WS-TOK (1) (1 : WS-TOK-LEN)).
+002510     MOVE ZERO               TO WS-TOK-LEN.
+002520     INSPECT WS-TOK (2) TALLYING WS-TOK-LEN FOR CHARACTERS
+002530         BEFORE INITIAL SPACE.
+002540     IF WS-TOK-LEN = ZERO OR WS-TOK (2) (1 : WS-TOK-LEN)
+002550             NOT NUMERIC
+002560         GO TO 2400-PARSE-TRAILER-EXIT
+002570     END-IF.
+002580     COMPUTE WS-LOGICAL-NUM =
+002590         FUNCTION NUMVAL (WS-TOK (2) (1 : WS-TOK-LEN)).
+002600     IF WS-TOK-COUNT > 2 AND WS-TOK (3) NOT = SPACES
+002610         MOVE 'Y'            TO WS-HAS-TAG-SW
+002620         MOVE ZERO           TO WS-TOK-LEN
+002630         INSPECT WS-TOK (3) TALLYING WS-TOK-LEN FOR CHARACTERS
+002640             BEFORE INITIAL '.'
+002650         IF WS-TOK-LEN = ZERO
+002660             MOVE WS-TOK (3) TO WS-TAG-COPY-NAME
+002670         ELSE
+002680             MOVE WS-TOK (3) (1 : WS-TOK-LEN) TO WS-TAG-COPY-NAME
+002690         END-IF
+002700         INSPECT WS-TAG-COPY-NAME
+002710             CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+002720                 TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+002730     END-IF.
+002740 2400-PARSE-TRAILER-EXIT.
+002750     EXIT.
+002760*
+002770 2410-FIND-NEXT-MARKER.
+002780     MOVE ZERO               TO WS-MARK-POS.
+002790     IF WS-SEARCH-FROM > LENGTH OF CS1-RAW-LINE
+002800         GO TO 2410-FIND-NEXT-MARKER-EXIT
+002810     END-IF.
+002820     MOVE ZERO               TO WS-SCAN-POS.
+002830     INSPECT CS1-RAW-LINE (WS-SEARCH-FROM : )
+002840         TALLYING WS-SCAN-POS FOR CHARACTERS
+002850         BEFORE INITIAL '*>'.
+002860     IF WS-SEARCH-FROM + WS-SCAN-POS > LENGTH OF CS1-RAW-LINE
+002870         GO TO 2410-FIND-NEXT-MARKER-EXIT
+002880     END-IF.
+002890     COMPUTE WS-MARK-POS = WS-SEARCH-FROM + WS-SCAN-POS.
+002900     MOVE WS-MARK-POS        TO WS-TRAILER-POS.
+002910     COMPUTE WS-SEARCH-FROM = WS-MARK-POS + 2.
+002920 2410-FIND-NEXT-MARKER-EXIT.
+002930     EXIT.
+002940*
+002950 2500-UPDATE-COPY-STATE.
+002960*    WS-CURRENT-DELTA STILL HOLDS THE PHYS/LOGICAL GAP AS OF THE
+002970*    END OF THE PREVIOUS LINE AT THIS POINT - THE TRANSITION
+002980*    LOGIC BELOW MUST READ IT BEFORE IT IS REFRESHED FOR THE
+002990*    CURRENT LINE, SO A COPYBOOK'S OPEN AND CLOSE BOTH ANCHOR TO
+003000*    THE GAP AS IT STOOD RIGHT AT THE BOUNDARY, NOT TO A VALUE
+003010*    THE CURRENT LINE HAS ALREADY MOVED.
+003020     IF WS-HAS-TAG-YES
+003030         IF NOT WS-IN-COPY-YES
+003040                 OR WS-TAG-COPY-NAME NOT = WS-CURRENT-COPY-NAME
+003050             IF WS-IN-COPY-YES
+003060                 PERFORM 2600-CLOSE-COPY THRU 2600-CLOSE-COPY-EXIT
+003070             END-IF
+003080             SET WS-IN-COPY-YES  TO TRUE
+003090             MOVE WS-TAG-COPY-NAME   TO WS-CURRENT-COPY-NAME
+003100*            WS-PHYS-NUM/WS-LOGICAL-NUM NEVER RESET BETWEEN
+003110*            COPYBOOKS, SO REMEMBER THE GAP AS IT STOOD BEFORE
+003120*            THIS COPYBOOK'S OWN EXPANSION BEGAN, SO 2600-CLOSE-
+003130*            COPY CAN ADD ONLY THE INCREMENT THIS COPYBOOK ITSELF
+003140*            CONTRIBUTES.
+003150             MOVE WS-CURRENT-DELTA  TO WS-DELTA-AT-OPEN
+003160             PERFORM 2700-CHECK-DUPLICATE
+003170                 THRU 2700-CHECK-DUPLICATE-EXIT
+003180             ADD 1               TO WS-COPY-COUNT
+003190         END-IF
+003200     ELSE
+003210         IF WS-IN-COPY-YES
+003220             PERFORM 2600-CLOSE-COPY THRU 2600-CLOSE-COPY-EXIT
+003230         END-IF
+003240     END-IF.
+003250     COMPUTE WS-CURRENT-DELTA = WS-PHYS-NUM - WS-LOGICAL-NUM.
+003260 2500-UPDATE-COPY-STATE-EXIT.
+003270     EXIT.
+003280*
+003290 2600-CLOSE-COPY.
+003300     ADD WS-CURRENT-DELTA    TO WS-TOTAL-LINES-ADDED.
+003310     SUBTRACT WS-DELTA-AT-OPEN FROM WS-TOTAL-LINES-ADDED.
+003320     MOVE 'N'                TO WS-IN-COPY-SW.
+003330     MOVE SPACES             TO WS-CURRENT-COPY-NAME.
+003340     MOVE ZERO               TO WS-CURRENT-DELTA WS-DELTA-AT-OPEN.
+003350 2600-CLOSE-COPY-EXIT.
+003360     EXIT.
+003370*
+003380 2700-CHECK-DUPLICATE.
+003390     SET WS-SEEN-IX          TO 1.
+003400     PERFORM 2710-SCAN-SEEN THRU 2710-SCAN-SEEN-EXIT
+003410         UNTIL WS-SEEN-IX > WS-SEEN-COUNT
+003420             OR WS-DUP-FOUND-YES.
+003430     IF NOT WS-DUP-FOUND-YES AND WS-SEEN-COUNT < 50
+003440         ADD 1               TO WS-SEEN-COUNT
+003450         SET WS-SEEN-IX      TO WS-SEEN-COUNT
+003460         MOVE WS-TAG-COPY-NAME   TO WS-SEEN-ENTRY (WS-SEEN-IX)
+003470     END-IF.
+003480 2700-CHECK-DUPLICATE-EXIT.
+003490     EXIT.
+003500*
+003510 2710-SCAN-SEEN.
+003520     IF WS-SEEN-ENTRY (WS-SEEN-IX) = WS-TAG-COPY-NAME
+003530         SET WS-DUP-FOUND-YES    TO TRUE
+003540         MOVE WS-TAG-COPY-NAME   TO WS-DUP-COPY-NAME
+003550     ELSE
+003560         SET WS-SEEN-IX UP BY 1
+003570     END-IF.
+003580 2710-SCAN-SEEN-EXIT.
+003590     EXIT.
+003600*
+003610 2900-FLUSH-MODULE.
+003620     IF WS-CURRENT-PROGRAM = SPACES
+003630         GO TO 2900-FLUSH-MODULE-EXIT
+003640     END-IF.
+003650     IF WS-IN-COPY-YES
+003660         PERFORM 2600-CLOSE-COPY THRU 2600-CLOSE-COPY-EXIT
+003670     END-IF.
+003680     MOVE SPACES             TO WS-DETAIL-LINE.
+003690     MOVE WS-CURRENT-PROGRAM TO DL-MODULE.
+003700     MOVE WS-COPY-COUNT      TO DL-COPY-COUNT.
+003710     MOVE WS-TOTAL-LINES-ADDED   TO DL-LINES-ADDED.
+003720     IF WS-DUP-FOUND-YES
+003730         STRING '*** DUPLICATE: ' DELIMITED BY SIZE
+003740             WS-DUP-COPY-NAME DELIMITED BY SPACE
+003750             INTO DL-DUP-NAME
+003760         END-STRING
+003770     ELSE
+003780         MOVE 'NONE'         TO DL-DUP-NAME
+003790     END-IF.
+003800     MOVE WS-DETAIL-LINE     TO CS109-RPT-REC.
+003810     WRITE CS109-RPT-REC.
+003820     MOVE SPACES             TO WS-CURRENT-PROGRAM.
+003830     MOVE ZERO               TO WS-COPY-COUNT
+003840                                WS-TOTAL-LINES-ADDED
+003850                                WS-SEEN-COUNT.
+003860     MOVE 'N'                TO WS-DUP-FOUND-SW.
+003870     MOVE SPACES             TO WS-DUP-COPY-NAME.
+003880 2900-FLUSH-MODULE-EXIT.
+003890     EXIT.
+003900*
+003910 8000-FINISH.
+003920     PERFORM 2900-FLUSH-MODULE THRU 2900-FLUSH-MODULE-EXIT.
+003930     CLOSE CS109-DIAG-FILE CS109-RPT-FILE.
+003940 8000-FINISH-EXIT.
+003950     EXIT.
