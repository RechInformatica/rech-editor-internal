@@ -0,0 +1,300 @@
+000010 IDENTIFICATION              DIVISION.
+000020 PROGRAM-ID.                 CS106.
+000030 AUTHOR.                     J. R. CASSEL.
+000040 INSTALLATION.               SIGER - DEPTO DE DESENVOLVIMENTO.
+000050 DATE-WRITTEN.               09/08/2026.
+000060 DATE-COMPILED.              09/08/2026.
+000070*****************************************************************
+000080*                                                                *
+000090*    CS106 - NOMPRG SUBSTITUTION VALIDATION UTILITY             *
+000100*                                                                *
+000110*    CONFIGOO.CPY IS COPIED WITH REPLACING ==(NOMPRG)== AND      *
+000120*    =="NOMPRG"== SET TO THE LITERAL PROGRAM NAME.  A COPY/      *
+000130*    PASTE ERROR CAN LEAVE A PROGRAM COMPILING WITH SOMEONE      *
+000140*    ELSE'S NAME BAKED INTO ITS OWN COPY OF CONFIGOO.  THIS      *
+000150*    PROGRAM WALKS THE SOURCE-MEMBER INVENTORY, PULLS BOTH THE   *
+000160*    PROGRAM-ID/CLASS-ID OF EACH MEMBER AND THE NOMPRG VALUE     *
+000170*    SUBSTITUTED INTO ITS CONFIGOO COPY, AND FLAGS ANY MEMBER    *
+000180*    WHERE THE TWO DISAGREE.                                    *
+000190*                                                                *
+000200*    MODIFICATION HISTORY                                       *
+000210*    ----------------------                                     *
+000220*    DATE       INIT DESCRIPTION                                *
+000230*    ---------- ---- -------------------------------------------*
+000240*    2026-08-09 JRC  ORIGINAL PROGRAM.                          *
+000250*    2026-08-09 JRC  ADDED EXTRACTION OF THE QUOTED =="NOMPRG"== *
+000260*                    SUBSTITUTION, WHICH WAS BEING IGNORED - A   *
+000270*                    COPY/PASTE ERROR ISOLATED TO THAT FORM WAS  *
+000280*                    REPORTING AS OK.  BOTH FORMS ARE NOW        *
+000290*                    COMPARED AGAINST THE MODULE'S OWN NAME AND  *
+000300*                    AGAINST EACH OTHER.                         *
+000310*                                                                *
+000320*****************************************************************
+000330 ENVIRONMENT                 DIVISION.
+000340 CONFIGURATION               SECTION.
+000350 SPECIAL-NAMES.
+000360     DECIMAL-POINT IS COMMA.
+000370 INPUT-OUTPUT                SECTION.
+000380 FILE-CONTROL.
+000390     SELECT CS106-MBRS-FILE  ASSIGN TO CS106MBR
+000400                             ORGANIZATION IS LINE SEQUENTIAL
+000410                             FILE STATUS IS WS-MBRS-STATUS.
+000420
+000430     SELECT CS106-SRC-FILE   ASSIGN TO DYNAMIC WS-CURRENT-PATH
+000440                             ORGANIZATION IS LINE SEQUENTIAL
+000450                             FILE STATUS IS WS-SRC-STATUS.
+000460
+000470     SELECT CS106-RPT-FILE   ASSIGN TO CS106RPT
+000480                             ORGANIZATION IS LINE SEQUENTIAL
+000490                             FILE STATUS IS WS-RPT-STATUS.
+000500
+000510 DATA                        DIVISION.
+000520 FILE                        SECTION.
+000530 FD  CS106-MBRS-FILE
+000540     RECORDING MODE IS F.
+000550 01  CS106-MBRS-REC.
+000560     COPY CS1MBRS.
+000570
+000580 FD  CS106-SRC-FILE
+000590     RECORDING MODE IS F.
+000600 01  CS106-SRC-REC           PIC X(200).
+000610
+000620 FD  CS106-RPT-FILE
+000630     RECORDING MODE IS F.
+000640 01  CS106-RPT-REC           PIC X(100).
+000650
+000660 WORKING-STORAGE             SECTION.
+000670 COPY CS1DHDR.
+000680*
+000690 01  WS-SWITCHES.
+000700     05  WS-MBRS-STATUS      PIC X(02)      VALUE SPACES.
+000710         88  WS-MBRS-OK          VALUE '00'.
+000720     05  WS-SRC-STATUS       PIC X(02)      VALUE SPACES.
+000730         88  WS-SRC-OK           VALUE '00'.
+000740     05  WS-RPT-STATUS       PIC X(02)      VALUE SPACES.
+000750         88  WS-RPT-OK           VALUE '00'.
+000760     05  WS-MBRS-EOF-SW      PIC X(01)      VALUE 'N'.
+000770         88  WS-MBRS-EOF-YES     VALUE 'Y'.
+000780     05  WS-SRC-EOF-SW       PIC X(01)      VALUE 'N'.
+000790         88  WS-SRC-EOF-YES      VALUE 'Y'.
+000800*
+000810 01  WS-CURRENT-PATH         PIC X(120)     VALUE SPACES.
+000820 01  WS-CURRENT-MEMBER       PIC X(08)      VALUE SPACES.
+000830 01  WS-OWN-NAME             PIC X(08)      VALUE SPACES.
+000840 01  WS-SCAN-POS             PIC 9(03)      COMP   VALUE ZERO.
+000850 01  WS-NAME-START           PIC 9(03)      COMP   VALUE ZERO.
+000860 01  WS-NAME-BASE            PIC 9(03)      COMP   VALUE ZERO.
+000870 01  WS-PAD-LEN              PIC 9(03)      COMP   VALUE ZERO.
+000880 01  WS-NAME-LEN             PIC 9(03)      COMP   VALUE ZERO.
+000890 01  WS-NOMPRG-QUOTED        PIC X(08)      VALUE SPACES.
+000900*
+000910 01  WS-COUNTERS.
+000920     05  WS-MEMBER-COUNT     PIC 9(05)      COMP   VALUE ZERO.
+000930     05  WS-MISMATCH-COUNT   PIC 9(05)      COMP   VALUE ZERO.
+000940     05  WS-MEMBER-COUNT-ED  PIC ZZZZ9.
+000950     05  WS-MISMATCH-COUNT-ED  PIC ZZZZ9.
+000960*
+000970 01  WS-HEADING-1            PIC X(70)      VALUE
+000980     'CS106 - CONFIGOO NOMPRG MISMATCH VALIDATION'.
+000990 01  WS-HEADING-2.
+001000     05  FILLER              PIC X(10) VALUE 'MODULE'.
+001010     05  FILLER              PIC X(10) VALUE 'OWN-NAME'.
+001020     05  FILLER              PIC X(10) VALUE '(NOMPRG)'.
+001030     05  FILLER              PIC X(10) VALUE '"NOMPRG"'.
+001040     05  FILLER              PIC X(20) VALUE 'RESULT'.
+001050 01  WS-DETAIL-LINE.
+001060     05  DL-MODULE           PIC X(10).
+001070     05  DL-OWN-NAME         PIC X(10).
+001080     05  DL-NOMPRG           PIC X(10).
+001090     05  DL-NOMPRG-Q         PIC X(10).
+001100     05  DL-RESULT           PIC X(20).
+001110 01  WS-TOTAL-LINE           PIC X(60).
+001120*
+001130 PROCEDURE                   DIVISION.
+001140*
+001150 0000-MAINLINE.
+001160     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001170     PERFORM 2000-PROCESS-MEMBERS THRU 2000-PROCESS-MEMBERS-EXIT
+001180         UNTIL WS-MBRS-EOF-YES.
+001190     PERFORM 8000-FINISH THRU 8000-FINISH-EXIT.
+001200     STOP RUN.
+001210*
+001220 1000-INITIALIZE.
+001230     OPEN INPUT CS106-MBRS-FILE.
+001240     IF NOT WS-MBRS-OK
+001250         DISPLAY 'CS106 - CANNOT OPEN MEMBER INVENTORY'
+001260         STOP RUN
+001270     END-IF.
+001280     OPEN OUTPUT CS106-RPT-FILE.
+001290     MOVE WS-HEADING-1       TO CS106-RPT-REC.
+001300     WRITE CS106-RPT-REC.
+001310     MOVE SPACES             TO CS106-RPT-REC.
+001320     WRITE CS106-RPT-REC.
+001330     MOVE WS-HEADING-2       TO CS106-RPT-REC.
+001340     WRITE CS106-RPT-REC.
+001350     PERFORM 1900-READ-MBRS THRU 1900-READ-MBRS-EXIT.
+001360 1000-INITIALIZE-EXIT.
+001370     EXIT.
+001380*
+001390 1900-READ-MBRS.
+001400     READ CS106-MBRS-FILE
+001410         AT END
+001420             SET WS-MBRS-EOF-YES TO TRUE
+001430             GO TO 1900-READ-MBRS-EXIT
+001440     END-READ.
+001450     MOVE CS1-MBRS-MEMBER-NAME  TO WS-CURRENT-MEMBER.
+001460     MOVE CS1-MBRS-FULL-PATH    TO WS-CURRENT-PATH.
+001470     ADD 1                   TO WS-MEMBER-COUNT.
+001480 1900-READ-MBRS-EXIT.
+001490     EXIT.
+001500*
+001510 2000-PROCESS-MEMBERS.
+001520     MOVE SPACES             TO WS-OWN-NAME CS1-NOMPRG-VALUE
+001530                                WS-NOMPRG-QUOTED.
+001540     OPEN INPUT CS106-SRC-FILE.
+001550     IF WS-SRC-OK
+001560         MOVE 'N'            TO WS-SRC-EOF-SW
+001570         PERFORM 2100-SCAN-MEMBER THRU 2100-SCAN-MEMBER-EXIT
+001580             UNTIL WS-SRC-EOF-YES
+001590         CLOSE CS106-SRC-FILE
+001600     END-IF.
+001610     IF CS1-NOMPRG-VALUE NOT = SPACES
+001620             OR WS-NOMPRG-QUOTED NOT = SPACES
+001630         PERFORM 2900-WRITE-DETAIL THRU 2900-WRITE-DETAIL-EXIT
+001640     END-IF.
+001650     PERFORM 1900-READ-MBRS THRU 1900-READ-MBRS-EXIT.
+001660 2000-PROCESS-MEMBERS-EXIT.
+001670     EXIT.
+001680*
+001690 2100-SCAN-MEMBER.
+001700     READ CS106-SRC-FILE
+001710         AT END
+001720             SET WS-SRC-EOF-YES  TO TRUE
+001730             GO TO 2100-SCAN-MEMBER-EXIT
+001740     END-READ.
+001750     IF WS-OWN-NAME = SPACES
+001760         PERFORM 2110-EXTRACT-OWN-NAME
+001770             THRU 2110-EXTRACT-OWN-NAME-EXIT
+001780     END-IF.
+001790     IF CS1-NOMPRG-VALUE = SPACES
+001800         PERFORM 2120-EXTRACT-NOMPRG
+001810             THRU 2120-EXTRACT-NOMPRG-EXIT
+001820     END-IF.
+001830     IF WS-NOMPRG-QUOTED = SPACES
+001840         PERFORM 2130-EXTRACT-NOMPRG-QUOTED
+001850             THRU 2130-EXTRACT-NOMPRG-QUOTED-EXIT
+001860     END-IF.
+001870 2100-SCAN-MEMBER-EXIT.
+001880     EXIT.
+001890*
+001900 2110-EXTRACT-OWN-NAME.
+001910     MOVE ZERO               TO WS-SCAN-POS.
+001920     INSPECT FUNCTION UPPER-CASE (CS106-SRC-REC)
+001930         TALLYING WS-SCAN-POS FOR CHARACTERS
+001940         BEFORE INITIAL 'CLASS-ID.'.
+001950     IF WS-SCAN-POS < LENGTH OF CS106-SRC-REC
+001960         COMPUTE WS-NAME-BASE = WS-SCAN-POS + 10
+001970         MOVE ZERO           TO WS-PAD-LEN
+001980         INSPECT CS106-SRC-REC (WS-NAME-BASE : )
+001990             TALLYING WS-PAD-LEN FOR LEADING SPACE
+002000         COMPUTE WS-NAME-START = WS-NAME-BASE + WS-PAD-LEN
+002010         MOVE ZERO           TO WS-NAME-LEN
+002020         INSPECT CS106-SRC-REC (WS-NAME-START : )
+002030             TALLYING WS-NAME-LEN FOR CHARACTERS
+002040             BEFORE INITIAL '.'
+002050         IF WS-NAME-LEN > 8
+002060             MOVE 8          TO WS-NAME-LEN
+002070         END-IF
+002080         MOVE CS106-SRC-REC (WS-NAME-START : WS-NAME-LEN)
+002090             TO WS-OWN-NAME
+002100         GO TO 2110-EXTRACT-OWN-NAME-EXIT
+002110     END-IF.
+002120     MOVE ZERO               TO WS-SCAN-POS.
+002130     INSPECT FUNCTION UPPER-CASE (CS106-SRC-REC)
+002140         TALLYING WS-SCAN-POS FOR CHARACTERS
+002150         BEFORE INITIAL 'PROGRAM-ID.'.
+002160     IF WS-SCAN-POS < LENGTH OF CS106-SRC-REC
+002170         COMPUTE WS-NAME-BASE = WS-SCAN-POS + 12
+002180         MOVE ZERO           TO WS-PAD-LEN
+002190         INSPECT CS106-SRC-REC (WS-NAME-BASE : )
+002200             TALLYING WS-PAD-LEN FOR LEADING SPACE
+002210         COMPUTE WS-NAME-START = WS-NAME-BASE + WS-PAD-LEN
+002220         MOVE ZERO           TO WS-NAME-LEN
+002230         INSPECT CS106-SRC-REC (WS-NAME-START : )
+002240             TALLYING WS-NAME-LEN FOR CHARACTERS
+002250             BEFORE INITIAL '.'
+002260         IF WS-NAME-LEN > 8
+002270             MOVE 8          TO WS-NAME-LEN
+002280         END-IF
+002290         MOVE CS106-SRC-REC (WS-NAME-START : WS-NAME-LEN)
+002300             TO WS-OWN-NAME
+002310     END-IF.
+002320 2110-EXTRACT-OWN-NAME-EXIT.
+002330     EXIT.
+002340*
+002350 2120-EXTRACT-NOMPRG.
+002360     MOVE ZERO               TO WS-SCAN-POS.
+002370     INSPECT FUNCTION UPPER-CASE (CS106-SRC-REC)
+002380         TALLYING WS-SCAN-POS FOR CHARACTERS
+002390         BEFORE INITIAL '==(NOMPRG)== BY '.
+002400     IF WS-SCAN-POS < LENGTH OF CS106-SRC-REC
+002410         COMPUTE WS-NAME-START = WS-SCAN-POS + 17
+002420         UNSTRING CS106-SRC-REC DELIMITED BY SPACE OR '.'
+002430             INTO CS1-NOMPRG-VALUE
+002440             WITH POINTER WS-NAME-START
+002450     END-IF.
+002460 2120-EXTRACT-NOMPRG-EXIT.
+002470     EXIT.
+002480*
+002490 2130-EXTRACT-NOMPRG-QUOTED.
+002500*    SAME OFFSET LOGIC AS 2120-EXTRACT-NOMPRG ABOVE, FOR THE
+002510*    QUOTED-LITERAL FORM OF THE SUBSTITUTION.  THE VALUE IS
+002520*    ENCLOSED IN QUOTES RATHER THAN ENDED BY SPACE OR '.', SO THE
+002530*    UNSTRING STOPS AT THE CLOSING QUOTE INSTEAD.
+002540     MOVE ZERO               TO WS-SCAN-POS.
+002550     INSPECT FUNCTION UPPER-CASE (CS106-SRC-REC)
+002560         TALLYING WS-SCAN-POS FOR CHARACTERS
+002570         BEFORE INITIAL '=="NOMPRG"== BY "'.
+002580     IF WS-SCAN-POS < LENGTH OF CS106-SRC-REC
+002590         COMPUTE WS-NAME-START = WS-SCAN-POS + 18
+002600         UNSTRING CS106-SRC-REC DELIMITED BY '"'
+002610             INTO WS-NOMPRG-QUOTED
+002620             WITH POINTER WS-NAME-START
+002630     END-IF.
+002640 2130-EXTRACT-NOMPRG-QUOTED-EXIT.
+002650     EXIT.
+002660*
+002670 2900-WRITE-DETAIL.
+002680     MOVE SPACES             TO WS-DETAIL-LINE.
+002690     MOVE WS-CURRENT-MEMBER  TO DL-MODULE.
+002700     MOVE WS-OWN-NAME        TO DL-OWN-NAME.
+002710     MOVE CS1-NOMPRG-VALUE   TO DL-NOMPRG.
+002720     MOVE WS-NOMPRG-QUOTED   TO DL-NOMPRG-Q.
+002730     IF WS-OWN-NAME = CS1-NOMPRG-VALUE
+002740             AND WS-OWN-NAME = WS-NOMPRG-QUOTED
+002750         MOVE 'OK'           TO DL-RESULT
+002760     ELSE
+002770         MOVE '*** MISMATCH ***'  TO DL-RESULT
+002780         ADD 1               TO WS-MISMATCH-COUNT
+002790     END-IF.
+002800     MOVE WS-DETAIL-LINE     TO CS106-RPT-REC.
+002810     WRITE CS106-RPT-REC.
+002820 2900-WRITE-DETAIL-EXIT.
+002830     EXIT.
+002840*
+002850 8000-FINISH.
+002860     MOVE SPACES             TO CS106-RPT-REC.
+002870     WRITE CS106-RPT-REC.
+002880     MOVE WS-MEMBER-COUNT    TO WS-MEMBER-COUNT-ED.
+002890     MOVE WS-MISMATCH-COUNT  TO WS-MISMATCH-COUNT-ED.
+002900     MOVE SPACES             TO WS-TOTAL-LINE.
+002910     STRING 'MEMBERS SCANNED: ' DELIMITED BY SIZE
+002920         WS-MEMBER-COUNT-ED  DELIMITED BY SIZE
+002930         '   MISMATCHES FOUND: ' DELIMITED BY SIZE
+002940         WS-MISMATCH-COUNT-ED  DELIMITED BY SIZE
+002950         INTO WS-TOTAL-LINE.
+002960     MOVE WS-TOTAL-LINE      TO CS106-RPT-REC.
+002970     WRITE CS106-RPT-REC.
+002980     CLOSE CS106-MBRS-FILE CS106-RPT-FILE.
+002990 8000-FINISH-EXIT.
+003000     EXIT.
