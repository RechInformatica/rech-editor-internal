@@ -0,0 +1,28 @@
+000010*****************************************************************
+000020*                                                                *
+000030*    CS1MBRS.CPY                                                 *
+000040*                                                                *
+000050*    RECORD LAYOUT OF THE SOURCE-MEMBER INVENTORY FILE SHARED    *
+000060*    BY THE CATALOGING/REPORTING BATCH PROGRAMS (CS101, CS104,   *
+000070*    CS105, CS106).  CS101 IS THE STEP THAT BUILDS THE           *
+000080*    INVENTORY: IT WALKS F:\SIGER\WC\DES\CASSEL\FON AND          *
+000090*    F:\FONTES ITSELF AND WRITES ONE RECORD PER SOURCE MEMBER    *
+000100*    FOUND TO CS101MBR.  CS104, CS105, AND CS106 JUST CONSUME    *
+000110*    THAT SAME DATASET UNDER THEIR OWN DDNAME (CS104MBR,         *
+000120*    CS105MBR, CS106MBR) AND OPEN EACH MEMBER NAMED IN IT IN     *
+000130*    TURN, SO CS101 MUST RUN AS AN EARLIER STEP IN THE JOB       *
+000140*    STREAM THAN ANY OF THEM.                                   *
+000150*                                                                *
+000160*    MODIFICATION HISTORY                                       *
+000170*    ----------------------                                     *
+000180*    DATE       INIT DESCRIPTION                                *
+000190*    ---------- ---- -------------------------------------------*
+000200*    2026-08-09 JRC  ORIGINAL COPYBOOK.                         *
+000210*    2026-08-09 JRC  CLARIFIED THAT CS101 BUILDS THE INVENTORY  *
+000220*                    ITSELF AND MUST RUN FIRST; NO SEPARATE     *
+000230*                    LIBRARY-LISTING STEP EXISTS.               *
+000240*                                                                *
+000250*****************************************************************
+000260     05  CS1-MBRS-LIBRARY-DIR        PIC X(60).
+000270     05  CS1-MBRS-MEMBER-NAME        PIC X(08).
+000280     05  CS1-MBRS-FULL-PATH          PIC X(120).
