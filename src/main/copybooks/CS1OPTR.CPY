@@ -0,0 +1,30 @@
+000010*****************************************************************
+000020*                                                                *
+000030*    CS1OPTR.CPY                                                 *
+000040*                                                                *
+000050*    RECORD LAYOUT OF THE PER-PROGRAM PREPROCESSOR OPTION        *
+000060*    OVERRIDE REGISTRY MAINTAINED AND REPORTED ON BY CS108.      *
+000070*    ONE RECORD PER PROGRAM THAT DEVIATES FROM THE SHOP          *
+000080*    DEFAULT SWITCH SET ( -CPN -SPN -SCO -MSI -VNP -WAR -WES     *
+000090*    -CEM ).  A SWITCH FLAG OF SPACE MEANS "USE THE SHOP         *
+000100*    DEFAULT FOR THIS SWITCH".                                  *
+000110*                                                                *
+000120*    MODIFICATION HISTORY                                       *
+000130*    ----------------------                                     *
+000140*    DATE       INIT DESCRIPTION                                *
+000150*    ---------- ---- -------------------------------------------*
+000160*    2026-08-09 JRC  ORIGINAL COPYBOOK.                         *
+000170*                                                                *
+000180*****************************************************************
+000200     05  CS1-OPTR-PROGRAM-NAME       PIC X(08).
+000210     05  CS1-OPTR-SWITCHES.
+000220         10  CS1-OPTR-CPN            PIC X(01).
+000230         10  CS1-OPTR-SPN            PIC X(01).
+000240         10  CS1-OPTR-SCO            PIC X(01).
+000250         10  CS1-OPTR-MSI            PIC X(01).
+000260         10  CS1-OPTR-VNP            PIC X(01).
+000270         10  CS1-OPTR-WAR            PIC X(01).
+000280         10  CS1-OPTR-WES            PIC X(01).
+000290         10  CS1-OPTR-CEM            PIC X(01).
+000300     05  CS1-OPTR-REASON             PIC X(40).
+000310     05  FILLER                      PIC X(10).
