@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020*                                                                *
+000030*    CS1PARM.CPY                                                 *
+000040*                                                                *
+000050*    RECORD LAYOUT OF THE RUNTIME OBJECT-ORIENTATION PARAMETER   *
+000060*    FILE READ BY CS100.  ONE RECORD PER PROGRAM NAME, GIVING    *
+000070*    THE W78-ORIOBJ SETTING THAT PROGRAM SHOULD RUN WITH,        *
+000080*    WITHOUT REQUIRING A RECOMPILE OF ITS CONFIGOO.CPY COPY.     *
+000090*                                                                *
+000100*    MODIFICATION HISTORY                                       *
+000110*    ----------------------                                     *
+000120*    DATE       INIT DESCRIPTION                                *
+000130*    ---------- ---- -------------------------------------------*
+000140*    2026-08-09 JRC  ORIGINAL COPYBOOK.                         *
+000150*                                                                *
+000160*****************************************************************
+000180     05  CS1-PARM-PROGRAM-NAME       PIC X(08).
+000190     05  CS1-PARM-ORIOBJ-FLAG        PIC X(01).
+000200         88  CS1-PARM-ORIOBJ-YES         VALUE 'S'.
+000210         88  CS1-PARM-ORIOBJ-NO          VALUE 'N'.
+000220     05  CS1-PARM-EFFECTIVE-DATE     PIC X(08).
+000230     05  CS1-PARM-CHANGED-BY         PIC X(08).
+000240     05  FILLER                      PIC X(15).
