@@ -0,0 +1,25 @@
+000010*****************************************************************
+000020*                                                                *
+000030*    CS1CKPT.CPY                                                 *
+000040*                                                                *
+000050*    RECORD LAYOUT OF THE NIGHTLY SWEEP CHECKPOINT FILE          *
+000060*    MAINTAINED BY CS104.  ONE RECORD PER SOURCE MEMBER THAT     *
+000070*    HAS ALREADY BEEN SUCCESSFULLY PREPROCESSED/COMPILED         *
+000080*    DURING THE CURRENT SWEEP.                                  *
+000090*                                                                *
+000100*    MODIFICATION HISTORY                                       *
+000110*    ----------------------                                     *
+000120*    DATE       INIT DESCRIPTION                                *
+000130*    ---------- ---- -------------------------------------------*
+000140*    2026-08-09 JRC  ORIGINAL COPYBOOK.                         *
+000150*                                                                *
+000160*****************************************************************
+000180     05  CS1-CKPT-SWEEP-ID           PIC X(08).
+000190     05  CS1-CKPT-SOURCE-DIR         PIC X(60).
+000200     05  CS1-CKPT-MEMBER-NAME        PIC X(08).
+000210     05  CS1-CKPT-STATUS             PIC X(01).
+000220         88  CS1-CKPT-DONE               VALUE 'D'.
+000230         88  CS1-CKPT-FAILED             VALUE 'F'.
+000240         88  CS1-CKPT-PENDING            VALUE 'P'.
+000250     05  CS1-CKPT-COMPLETION-STAMP   PIC X(14).
+000260     05  FILLER                      PIC X(20).
