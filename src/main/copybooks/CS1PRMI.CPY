@@ -0,0 +1,27 @@
+000010*****************************************************************
+000020*                                                                *
+000030*    CS1PRMI.CPY                                                 *
+000040*                                                                *
+000050*    RECORD LAYOUT OF THE LK-CS100-INTERFACE LINKAGE PASSED TO   *
+000060*    CS100 BY A CALLING PROGRAM.  SHARED BY CS100 ITSELF (WHICH  *
+000070*    DECLARES IT IN THE LINKAGE SECTION) AND BY ANY PROGRAM THAT *
+000080*    CALLS CS100, SO BOTH SIDES OF THE INTERFACE STAY IN STEP.   *
+000090*                                                                *
+000100*    LK-CALLER-FLAG IS THE MODE SWITCH: A CALLING PROGRAM USING  *
+000110*    CS100 AS A LOOKUP SERVICE MUST MOVE 'Y' TO LK-CALLER-FLAG   *
+000120*    (AND SUPPLY LK-PROGRAM-NAME) BEFORE THE CALL.               *
+000130*                                                                *
+000140*    MODIFICATION HISTORY                                       *
+000150*    ----------------------                                     *
+000160*    DATE       INIT DESCRIPTION                                *
+000170*    ---------- ---- -------------------------------------------*
+000180*    2026-08-09 JRC  ORIGINAL COPYBOOK.                         *
+000190*                                                                *
+000200*****************************************************************
+000210     05  LK-CALLER-FLAG              PIC X(01).
+000220         88  LK-CALLED-AS-SERVICE        VALUE 'Y'.
+000230     05  LK-PROGRAM-NAME             PIC X(08).
+000240     05  LK-ORIOBJ-FLAG              PIC X(01).
+000250     05  LK-RETURN-CODE              PIC 9(02)      COMP.
+000260         88  LK-FOUND-IN-PARM            VALUE 00.
+000270         88  LK-USED-DEFAULT             VALUE 04.
