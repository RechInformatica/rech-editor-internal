@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020*                                                                *
+000030*    CS1WLOG.CPY                                                 *
+000040*                                                                *
+000050*    RECORD LAYOUT OF THE W077/W078/W079 SIGN-OFF REVIEW FILE    *
+000060*    WRITTEN BY CS103 WHEN A CHANGED PROGRAM IS RECOMPILED       *
+000070*    WITH THOSE THREE PREPROCESSOR WARNINGS RE-ENABLED.  ONE     *
+000080*    RECORD PER WARNING HIT, LEFT FOR A REVIEWER TO SIGN OFF     *
+000090*    ON BEFORE THE SUPPRESSION IS RE-APPLIED.                   *
+000100*                                                                *
+000110*    MODIFICATION HISTORY                                       *
+000120*    ----------------------                                     *
+000130*    DATE       INIT DESCRIPTION                                *
+000140*    ---------- ---- -------------------------------------------*
+000150*    2026-08-09 JRC  ORIGINAL COPYBOOK.                         *
+000160*                                                                *
+000170*****************************************************************
+000180     05  CS1-WLOG-PROGRAM-NAME       PIC X(08).
+000190     05  CS1-WLOG-WARNING-CODE       PIC X(04).
+000200     05  CS1-WLOG-SOURCE-LINE        PIC 9(05).
+000210     05  CS1-WLOG-MESSAGE-TEXT       PIC X(72).
+000220     05  CS1-WLOG-SIGNED-OFF-BY      PIC X(08).
+000230     05  CS1-WLOG-SIGNED-OFF-DATE    PIC X(08).
