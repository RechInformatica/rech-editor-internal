@@ -0,0 +1,38 @@
+000010*****************************************************************
+000020*                                                                *
+000030*    CS1DHDR.CPY                                                 *
+000040*                                                                *
+000050*    PARSED FIELDS FOR ONE LINE OF A "COBOLPREPROCESSOR RECH"    *
+000060*    DIAGNOSTIC HEADER, AS WRITTEN AHEAD OF EACH PREPROCESSED    *
+000070*    SOURCE MEMBER (SEE SRIC10.CBL DIAGNOSTIC HEADER).           *
+000080*                                                                *
+000090*    CALLING PROGRAM LOADS CS1-RAW-LINE FROM THE DIAGNOSTIC      *
+000100*    FILE AND PERFORMS ITS OWN SCAN LOGIC; THE FIELDS BELOW      *
+000110*    HOLD WHATEVER PIECES THAT SCAN HAS PULLED OUT OF THE LINE.  *
+000120*                                                                *
+000130*    MODIFICATION HISTORY                                       *
+000140*    ----------------------                                     *
+000150*    DATE       INIT DESCRIPTION                                *
+000160*    ---------- ---- -------------------------------------------*
+000170*    2026-08-09 JRC  ORIGINAL COPYBOOK.                         *
+000180*                                                                *
+000190*****************************************************************
+000200 01  CS1-DIAG-RECORD.
+000210     05  CS1-RAW-LINE                PIC X(200).
+000220     05  CS1-LINE-LEN                PIC 9(03)      COMP.
+000230*
+000240 01  CS1-PARSED-FIELDS.
+000250     05  CS1-SOURCE-PROGRAM          PIC X(08).
+000260     05  CS1-COPY-MEMBER             PIC X(08).
+000270     05  CS1-NOMPRG-VALUE            PIC X(08).
+000280     05  CS1-CLASS-ID-NAME           PIC X(08).
+000290     05  CS1-PROGRAM-ID-NAME         PIC X(08).
+000300     05  CS1-INHERITS-FROM           PIC X(08).
+000310     05  CS1-HERDA-CLASSE-SW         PIC X(01).
+000320         88  CS1-HERDA-BRANCH-TAKEN      VALUE 'Y'.
+000330         88  CS1-HERDA-BRANCH-NOT-TAKEN  VALUE 'N'.
+000340     05  CS1-COPY-NEST-LEVEL         PIC 9(02)      COMP.
+000350     05  CS1-PHYS-LINE-NO            PIC 9(05)      COMP.
+000360     05  CS1-LOGICAL-LINE-NO         PIC 9(05)      COMP.
+000370     05  CS1-DC-PATH-LIST            PIC X(240).
+000380     05  CS1-RESOLVED-DIRECTORY      PIC X(60).
