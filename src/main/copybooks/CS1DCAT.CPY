@@ -0,0 +1,26 @@
+000010*****************************************************************
+000020*                                                                *
+000030*    CS1DCAT.CPY                                                 *
+000040*                                                                *
+000050*    RECORD LAYOUT OF THE -DC= SEARCH-DIRECTORY CATALOG READ     *
+000060*    BY CS107.  ONE RECORD PER (DIRECTORY, COPYBOOK) PAIR        *
+000070*    ACTUALLY PRESENT ON DISK.  CS107 BUILDS THIS FILE ITSELF,   *
+000080*    IN A FIRST PASS OVER ITS OWN DIAGNOSTIC INPUT: IT COLLECTS  *
+000090*    EVERY DISTINCT -DC= DIRECTORY NAMED THERE AND SHELLS OUT    *
+000100*    TO THE OS DIRECTORY LISTING FOR EACH ONE.  A SECOND PASS    *
+000110*    THEN USES THE RESULT TO WORK OUT, FOR A GIVEN -DC= SEARCH   *
+000120*    ORDER, WHICH DIRECTORY THE PREPROCESSOR ACTUALLY PULLED A   *
+000130*    GIVEN COPYBOOK FROM.                                       *
+000140*                                                                *
+000150*    MODIFICATION HISTORY                                       *
+000160*    ----------------------                                     *
+000170*    DATE       INIT DESCRIPTION                                *
+000180*    ---------- ---- -------------------------------------------*
+000190*    2026-08-09 JRC  ORIGINAL COPYBOOK.                         *
+000200*    2026-08-09 JRC  CLARIFIED THAT CS107 BUILDS THIS CATALOG   *
+000210*                    ITSELF; NO SEPARATE LIBRARY-LISTING STEP    *
+000220*                    EXISTS.                                    *
+000230*                                                                *
+000240*****************************************************************
+000250     05  CS1-DCAT-DIRECTORY          PIC X(60).
+000260     05  CS1-DCAT-COPYBOOK-NAME      PIC X(12).
